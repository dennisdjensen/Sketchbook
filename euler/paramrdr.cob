@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared parameter-file reader. Every parameterized
+      *          program in the suite CALLs this with the parameter
+      *          file's path and gets back a table of KEY=VALUE
+      *          entries (blank lines and lines starting with "*" are
+      *          skipped as comments), so operators learn one
+      *          parameter file format instead of a different layout
+      *          per job. The caller looks a key up in the returned
+      *          table itself, moving each PIC X(60) slot into its own
+      *          copy of the PARAMREC layout - this routine only reads
+      *          and parses, it doesn't know what any individual
+      *          program's keys mean.
+      * Tectonics: cobc -m paramrdr.cob
+      ******************************************************************
+       identification division.
+       program-id. paramrdr.
+      ******************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select optional param-file
+               assign to lk-paramrdr-filepath
+               organization is line sequential
+               file status is param-file-status.
+      ******************************************************************
+       data division.
+       file section.
+       fd  param-file.
+       01  param-file-line              pic X(61).
+
+       working-storage section.
+       01  param-file-status            pic XX.
+           88  param-file-ok            value "00".
+           88  param-file-eof           value "10".
+           copy paramrec.
+
+       linkage section.
+       01  lk-paramrdr-filepath         pic X(80).
+       01  lk-paramrdr-table.
+           05  lk-paramrdr-slot         pic X(60) occurs 20 times.
+       01  lk-paramrdr-count            pic 9(4) comp.
+       01  lk-paramrdr-status           pic XX.
+      ******************************************************************
+       procedure division using lk-paramrdr-filepath
+               lk-paramrdr-table lk-paramrdr-count
+               lk-paramrdr-status.
+       read-parameter-file.
+           move zero to lk-paramrdr-count
+           move "00" to lk-paramrdr-status
+           open input param-file
+           if not param-file-ok
+               move param-file-status to lk-paramrdr-status
+           else
+               perform until param-file-eof
+                       or lk-paramrdr-count >= 20
+                   read param-file into param-file-line
+                       at end
+                           continue
+                       not at end
+                           perform consider-parameter-line
+                   end-read
+               end-perform
+               close param-file
+           end-if
+           goback.
+
+      * Comment and blank lines are skipped entirely; everything else
+      * is split on the first "=" into a trimmed key and value and
+      * appended to the caller's table.
+       consider-parameter-line.
+           if param-file-line not = spaces
+                   and param-file-line(1:1) not = "*"
+               add 1 to lk-paramrdr-count
+               move spaces to param-entry
+               unstring param-file-line delimited by "="
+                   into param-key param-value
+               end-unstring
+               move function trim(param-key) to param-key
+               move function trim(param-value) to param-value
+               move param-entry
+                   to lk-paramrdr-slot(lk-paramrdr-count)
+           end-if.
+       end program paramrdr.
