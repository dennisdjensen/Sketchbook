@@ -0,0 +1,79 @@
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared prime-factoring trial division, consolidating
+      *          prob0003 (euler0003.cob)'s FIND-FACTOR paragraph and
+      *          factors.cob's FACTORS/ONE-FACTOR paragraphs, which
+      *          used to be two maintained-separately copies of the
+      *          same logic with different output formatting. Walks
+      *          the caller's already-built SIEVE prime table for
+      *          speed, falling back to plain trial division only past
+      *          the table's last entry, and reports either just the
+      *          largest factor or the full ordered factor list
+      *          depending on FACTORIZE-MODE.
+      * Tectonics: cobc -m factorize.cob
+       identification division.
+       program-id. factorize.
+      ******************************************************************
+       data division.
+       working-storage section.
+       01  trial-factor                        pic 9(11) comp.
+       01  maybe-n                             pic 9(20).
+       01  factor-rem                          pic 9(20).
+       01  sieve-index                         pic 9(7) comp.
+
+       linkage section.
+           copy factorec.
+       01  lk-sieve-table.
+           05  lk-sieve-prime                  pic 9(10) comp
+                                                occurs 150000 times.
+       01  lk-sieve-count                      pic 9(7) comp.
+      ******************************************************************
+       procedure division using factorize-n factorize-mode
+               lk-sieve-table lk-sieve-count
+               factorize-largest factorize-list factorize-list-count.
+       main-factorize.
+           move zero to factorize-list-count
+           move zero to factorize-largest
+           perform varying sieve-index from 1 by 1
+                   until sieve-index > lk-sieve-count
+                       or lk-sieve-prime(sieve-index)
+                           * lk-sieve-prime(sieve-index) > factorize-n
+               move lk-sieve-prime(sieve-index) to trial-factor
+               perform divide-out-trial-factor
+           end-perform
+           if sieve-index > lk-sieve-count and factorize-n > 1
+               compute trial-factor = lk-sieve-prime(lk-sieve-count) + 2
+               perform divide-out-trial-factor
+                   varying trial-factor from trial-factor by 2
+                   until trial-factor * trial-factor > factorize-n
+           end-if
+           if factorize-n > 1
+               move factorize-n to factorize-largest
+               if factorize-mode-full-list
+                   perform record-factor
+               end-if
+           end-if
+           goback.
+
+       divide-out-trial-factor.
+           divide trial-factor into factorize-n
+               giving maybe-n remainder factor-rem
+           end-divide
+           perform until factor-rem not = zero
+               move trial-factor to factorize-largest
+               if factorize-mode-full-list
+                   perform record-factor
+               end-if
+               move maybe-n to factorize-n
+               divide trial-factor into factorize-n
+                   giving maybe-n remainder factor-rem
+               end-divide
+           end-perform.
+
+       record-factor.
+           if factorize-list-count < 100
+               add 1 to factorize-list-count
+               move factorize-largest
+                   to factorize-value(factorize-list-count)
+           end-if.
+       end program factorize.
