@@ -3,6 +3,28 @@
       * Purpose: Calculate maximum path sum
       * Tectonics: cobc -x euler018.cob
       * Method: Dynamic Programming with only 2 "vectors".
+      * Modifications:
+      *   09 Aug 2026 - Each row is now checked against its expected
+      *                 length (row N must carry N values) before it
+      *                 is folded into the running sums; a row that
+      *                 doesn't match is written to a rejects file and
+      *                 the triangle is abandoned instead of computing
+      *                 on bad data.
+      *               - Argument 2 of "BATCH" treats argument 1 as a
+      *                 list file (one triangle filepath per line)
+      *                 instead of a single triangle file, so a whole
+      *                 folder of triangles can be run in one pass.
+      *               - The winning path (not just its sum) is now
+      *                 backtracked and written to a trace file, for
+      *                 triangles up to max-trace-rows high.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *               - Sets RETURN-CODE to a meaningful value (zero
+      *                 on success, 16 on any open or row-rejection
+      *                 failure) after the ledger CALL, not before it.
+      *               - File status checking now uses the shared
+      *                 FILESTAT copybook and reports failures through
+      *                 CALL "fileerr" for a consistent message.
       ******************************************************************
        identification division.
        program-id. euler018.
@@ -14,20 +36,42 @@
                assign to triangle-filepath
                organization is line sequential
                file status is triangle-input-status.
+           select optional list-file
+               assign to list-filepath
+               organization is line sequential
+               file status is list-file-status.
+           select rejects-file
+               assign to "euler018-rejects.out"
+               organization is line sequential.
+           select trace-file
+               assign to "euler018-trace.out"
+               organization is line sequential.
       ******************************************************************
        data division.
        file section.
        fd triangle-input.
        01  triangle-line           pic X(30000).
+       fd list-file.
+       01  list-file-line          pic X(80).
+       fd rejects-file.
+       01  rejects-line            pic X(150).
+       fd trace-file.
+       01  trace-line              pic X(150).
 
        working-storage section.
        01  newline constant as 11.
        01  triangle-filepath       pic X(80).
        01  default-triangle-filepath   pic X(80)
                                    value "p018_triangle.txt".
-       01  triangle-input-status       pic XX.
-           88  triangle-input-OK       value "00".
-           88  end-of-triangle-input   value "10".
+           copy filestat replacing ==:PREFIX:== by ==triangle-input==.
+       01  mode-arg                    pic X(10).
+       01  batch-mode                  pic X value "N".
+           88  is-batch-mode            value "Y".
+       01  list-filepath                pic X(80).
+           copy filestat replacing ==:PREFIX:== by ==list-file==.
+       01  fileerr-file-name            pic X(80).
+       01  fileerr-operation            pic X(10).
+       01  file-error-severity          pic 9 comp.
        01  line-num                    pic 9999 value zero.
        01  maximum-path-sum            pic 9(8) usage comp value zero.
        01  triangle-row-data.
@@ -40,52 +84,196 @@
            05  row-num-2               pic 9(8) usage comp value zero
                                                occurs 1 to 3000 times.
        01  i                           pic 9999.
+       01  k                           pic 9999.
+       01  actual-row-len              pic 9999.
+       01  row-valid                   pic X value "Y".
+           88  is-row-valid             value "Y".
+       01  triangle-aborted             pic X value "N".
+           88  is-triangle-aborted      value "Y".
+       01  reject-count                 pic 9(5) comp value zero.
+       01  max-trace-rows               pic 9999 comp value 200.
+       01  value-table.
+           05  value-row                occurs 200 times.
+               10  value-col             pic 9(8) comp occurs 200 times.
+       01  choice-table.
+           05  choice-row               occurs 200 times.
+               10  choice-col            pic 9999 comp occurs 200 times.
+       01  path-values.
+           05  path-value               pic 9(8) comp occurs 200 times.
+       01  path-len                     pic 9999 comp.
+       01  best-col                     pic 9999 comp.
+       01  back-row                     pic 9999 comp.
+       01  back-col                     pic 9999 comp.
+       01  pred-col                     pic 9999 comp.
+       01  path-row-display             pic 9999.
+       01  path-value-display           pic 9(8).
+       01  triangles-processed          pic 9(5) comp value zero.
+       01  final-return-code            pic 9(3) comp value zero.
+       01  ledger-start-time            pic 9(8).
+       01  ledger-answer-text           pic X(40).
+       01  maximum-path-sum-display     pic Z(7)9.
+       01  triangles-processed-display  pic Z(4)9.
       ******************************************************************
        procedure division.
        000-main.
-           accept triangle-filepath from command-line.
-           if triangle-filepath equals spaces
-               move default-triangle-filepath to triangle-filepath.
-           display "File: " function trim(triangle-filepath trailing).
+           accept ledger-start-time from time
+           move zero to final-return-code
+           perform 010-read-run-parameters
+           open output rejects-file
+           open output trace-file
+           if is-batch-mode
+               perform 020-process-batch
+           else
+               perform 030-process-one-triangle
+           end-if
+           close rejects-file
+           close trace-file
+           move spaces to ledger-answer-text
+           if is-batch-mode
+               move triangles-processed to triangles-processed-display
+               string
+                   "batch triangles=" function trim(
+                       triangles-processed-display leading)
+                   delimited by size
+                   into ledger-answer-text
+               end-string
+           else
+               move maximum-path-sum to maximum-path-sum-display
+               string
+                   "sum=" function trim(
+                       maximum-path-sum-display leading)
+                   delimited by size
+                   into ledger-answer-text
+               end-string
+           end-if
+           call "ledger" using "euler018    " ledger-answer-text
+               ledger-start-time
+           move final-return-code to return-code
+           stop run.
 
-           open input triangle-input.
-           perform 100-calculate-maximum-path-sum.
-           close triangle-input.
+       010-read-run-parameters.
+           move spaces to triangle-filepath
+           display 1 upon argument-number
+           accept triangle-filepath from argument-value
+           if triangle-filepath = spaces
+               move default-triangle-filepath to triangle-filepath
+           end-if
+           move spaces to mode-arg
+           display 2 upon argument-number
+           accept mode-arg from argument-value
+           if mode-arg = "BATCH"
+               set is-batch-mode to true
+           end-if.
 
-           perform 200-find-maximum-path-sum.
-           display "Triangle " line-num " high, has maximum path sum "
-               maximum-path-sum.
-           stop run.
+       020-process-batch.
+           move triangle-filepath to list-filepath
+           open input list-file
+           if not list-file-status-ok
+               move list-filepath to fileerr-file-name
+               move "OPEN" to fileerr-operation
+               call "fileerr" using "euler018    " fileerr-file-name
+                   fileerr-operation list-file-status
+                   file-error-severity
+               move 16 to final-return-code
+           else
+               perform until list-file-status-eof
+                   read list-file into list-file-line
+                       at end
+                           continue
+                       not at end
+                           if list-file-line not = spaces
+                               move function trim(list-file-line)
+                                   to triangle-filepath
+                               perform 030-process-one-triangle
+                           end-if
+                   end-read
+               end-perform
+               close list-file
+           end-if.
+
+       030-process-one-triangle.
+           move zero to line-num
+           move zero to maximum-path-sum
+           move "N" to triangle-aborted
+           move 1 to row-len-1
+           move zero to row-num-1(1)
+           display "File: " function trim(triangle-filepath).
+           open input triangle-input.
+           if not triangle-input-status-ok
+               move triangle-filepath to fileerr-file-name
+               move "OPEN" to fileerr-operation
+               call "fileerr" using "euler018    " fileerr-file-name
+                   fileerr-operation triangle-input-status
+                   file-error-severity
+               move 16 to final-return-code
+           else
+               perform 100-calculate-maximum-path-sum
+               close triangle-input
+               if line-num > zero and not is-triangle-aborted
+                   perform 200-find-maximum-path-sum
+                   display
+                       "Triangle " line-num " high, has maximum "
+                       "path sum " maximum-path-sum
+                   perform 210-trace-winning-path
+                   add 1 to triangles-processed
+               end-if
+           end-if.
 
        100-calculate-maximum-path-sum.
            perform 110-read-row.
-           perform until not triangle-input-OK
+           perform until not triangle-input-status-ok
+                   or is-triangle-aborted
+               perform 115-validate-row-length
+               if not is-row-valid
+                   perform 116-reject-row
+                   exit perform
+               end-if
       *        perform 140-display-row-2
       * Left side of triangle:
                add row-num-1(1) to row-num-2(1)
                    on size error
                        display "You need a bigger triangle element!"
                end-add
+               if line-num <= max-trace-rows
+                   move 1 to choice-col(line-num, 1)
+               end-if
       * Right side of triangle:
                add row-num-1(row-len-1) to row-num-2(row-len-2)
                    on size error
                        display "You need a bigger triangle element!"
                end-add
+               if line-num <= max-trace-rows
+                   move row-len-1 to choice-col(line-num, row-len-2)
+               end-if
       * Middle elements of triangle:
                perform varying i from 2 by 1 until i > row-len-2 - 1
-                   compute
-                       row-num-2(i) = function max(
-                           row-num-1(i - 1) + row-num-2(i)
-                           row-num-1(i)     + row-num-2(i))
-                       on size error
-                           display "You need a bigger triangle element!"
-                   end-compute
+                   if row-num-1(i - 1) >= row-num-1(i)
+                       compute row-num-2(i) =
+                               row-num-1(i - 1) + row-num-2(i)
+                           on size error
+                               display
+                                   "You need a bigger triangle element!"
+                       end-compute
+                       if line-num <= max-trace-rows
+                           compute choice-col(line-num, i) = i - 1
+                       end-if
+                   else
+                       compute row-num-2(i) =
+                               row-num-1(i) + row-num-2(i)
+                           on size error
+                               display
+                                   "You need a bigger triangle element!"
+                       end-compute
+                       if line-num <= max-trace-rows
+                           move i to choice-col(line-num, i)
+                       end-if
+                   end-if
                end-perform
                perform 130-move-row-2-to-row-1
       *        perform 140-display-row-2
                perform 110-read-row
            end-perform.
-           if not end-of-triangle-input
+           if not triangle-input-status-eof and not is-triangle-aborted
                display "Unexpected file status: " triangle-input-status.
 
        110-read-row.
@@ -99,8 +287,47 @@
            move line-num to row-len-2.
            perform varying i from 1 by 1 until i > row-len-2
                move row(i) to row-num-2(i)
+               if line-num <= max-trace-rows
+                   move row(i) to value-col(line-num, i)
+               end-if
            end-perform.
 
+      * A valid triangle row N must carry exactly N values; anything
+      * else means the file is malformed, so the whole triangle is
+      * abandoned rather than computed against garbage.
+       115-validate-row-length.
+           move zero to actual-row-len
+           perform varying k from 1 by 1
+                   until row(k) = spaces or k > 3000
+               add 1 to actual-row-len
+           end-perform
+           if actual-row-len = line-num
+               move "Y" to row-valid
+           else
+               move "N" to row-valid
+           end-if.
+
+       116-reject-row.
+           add 1 to reject-count
+           set is-triangle-aborted to true
+           move 16 to final-return-code
+           display
+               "Row " line-num " of " function trim(triangle-filepath)
+               " rejected: expected " line-num " values, found "
+               actual-row-len
+           move spaces to rejects-line
+           string
+               function trim(triangle-filepath) delimited by size
+               " row "                          delimited by size
+               line-num                         delimited by size
+               ": expected "                    delimited by size
+               line-num                         delimited by size
+               " values, found "                delimited by size
+               actual-row-len                   delimited by size
+               into rejects-line
+           end-string
+           write rejects-line.
+
        130-move-row-2-to-row-1.
            move row-len-2 to row-len-1.
            perform varying i from 1 by 1 until i > row-len-1
@@ -117,8 +344,56 @@
        200-find-maximum-path-sum.
       * OpenCobol/GnuCOBOL does not appear to support
       * the notation Function Max(row-num-2(all)).
+           move 1 to best-col
            perform varying i from 1 by 1 until i > row-len-2
+               if row-num-2(i) > maximum-path-sum
+                   move i to best-col
+               end-if
                compute maximum-path-sum =
                    function max(maximum-path-sum; row-num-2(i))
            end-perform.
+
+      * Backtrack from the winning bottom-row column through the
+      * recorded choices, one row at a time, and write the path the
+      * maximum sum actually took to the trace file.
+       210-trace-winning-path.
+           if line-num > max-trace-rows
+               display
+                   "Trace skipped: triangle has " line-num
+                   " rows (limit " max-trace-rows ")."
+           else
+               move line-num to back-row
+               move best-col to back-col
+               move zero to path-len
+               perform varying back-row from line-num by -1
+                       until back-row < 1
+                   add 1 to path-len
+                   move value-col(back-row, back-col)
+                       to path-value(path-len)
+                   if back-row > 1
+                       move choice-col(back-row, back-col) to pred-col
+                       move pred-col to back-col
+                   end-if
+               end-perform
+               move spaces to trace-line
+               string
+                   "Path for "  delimited by size
+                   function trim(triangle-filepath) delimited by size
+                   into trace-line
+               end-string
+               write trace-line
+               perform varying k from path-len by -1 until k < 1
+                   compute path-row-display = path-len - k + 1
+                   move path-value(k) to path-value-display
+                   move spaces to trace-line
+                   string
+                       "  row " delimited by size
+                       path-row-display delimited by size
+                       ": "     delimited by size
+                       path-value-display delimited by size
+                       into trace-line
+                   end-string
+                   write trace-line
+               end-perform
+           end-if.
        end program euler018.
