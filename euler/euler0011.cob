@@ -2,6 +2,41 @@
       * Date: 2 July 2015
       * Purpose: Find largest product of 4 adjacent numbers in a grid.
       * Tectonics: cobc -x euler0011.cob
+      * Modifications:
+      *   09 Aug 2026 - The grid is now optionally loaded from an
+      *                 external file (argument 1), falling back to
+      *                 the original 20x20 grid when none is given.
+      *               - The window length (argument 2, default 4) is
+      *                 now a run-time parameter instead of a literal
+      *                 repeated through every direction check.
+      *               - All grid positions tied for the maximum
+      *                 product are now reported, not only the first
+      *                 one found.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *   09 Aug 2026 - Grid-file status is now checked and reported
+      *                 through the suite's shared FILESTAT/FILEERR
+      *                 copybook and subprogram, instead of a local
+      *                 status field; a grid file that was actually
+      *                 given but could not be opened for some other
+      *                 reason now gets a reported error instead of
+      *                 silently falling back to the compiled-in grid
+      *                 the same way a simply-absent file does.
+      *               - The window length argument is now checked with
+      *                 FUNCTION TEST-NUMVAL before conversion, so a
+      *                 non-numeric value is rejected instead of
+      *                 silently running with a window length of zero.
+      *   09 Aug 2026 - A grid file that was given but failed to open
+      *                 for a real reason (not simply absent) now stops
+      *                 the run with return code 16 after the FILEERR
+      *                 report, instead of falling through to scan the
+      *                 compiled-in grid anyway.
+      *               - The row/column counts read from a grid file are
+      *                 now bounds-checked against the 40x40 grid table
+      *                 before the load loop runs.
+      *               - A window length of zero is now rejected the
+      *                 same way a non-numeric one is, instead of
+      *                 underflowing WINDOW-LIMIT.
        identification division.
        program-id. euler0011.
       * What is the greatest product of four adjacent numbers in the
@@ -12,15 +47,42 @@
       * one direction: down, right, diag \, and diag /.
       *
       * Diag / (from lower left to upper rigth corner) needs only
-      * checking after cell (4, 4), since its length < 4 before that.
+      * checking after the window length has been reached, since its
+      * length is shorter than that before then.
+       environment division.
+       input-output section.
+       file-control.
+           select optional grid-file
+               assign to grid-filepath
+               organization is line sequential
+               file status is grid-file-status.
+      ******************************************************************
        data division.
+       file section.
+       fd  grid-file.
+       01  grid-file-record             pic X(300).
+
        working-storage section.
+       01  grid-filepath                pic X(80).
+       01  default-grid-filepath        pic X(80) value
+           "euler0011-grid.txt".
+           copy filestat replacing ==:PREFIX:== by ==grid-file==.
+       01  fileerr-operation             pic X(10).
+       01  file-error-severity           pic 9 comp.
+       01  window-length-arg            pic X(10).
+       01  numval-check                 pic 99 comp.
+       01  grid-row-line                pic X(300).
+       01  grid-row-count                pic 99 comp.
+       01  grid-col-count                pic 99 comp.
+       01  row-index                     pic 99 comp.
+       01  col-index                     pic 99 comp.
+       01  unstring-pointer              pic 9(5) comp.
        01  grid-number-table.
            05  grid-cur-row                 pic 99.
            05  grid-cur-col                 pic 99.
            05  grid-max-row                 pic 99 value 20.
            05  grid-max-col                 pic 99 value 20.
-           05  grid-data                    pic X(1200) values
+           05  grid-data                    pic X(4800) values
        " 08 02 22 97 38 15 00 40 00 75 04 05 07 78 52 12 50 77 91 08" &
        " 49 49 99 40 17 81 18 57 60 87 17 40 98 43 69 48 04 56 62 00" &
        " 81 49 31 73 55 79 14 29 93 71 40 67 53 88 30 03 49 13 36 65" &
@@ -42,26 +104,50 @@
        " 20 73 35 29 78 31 90 01 74 31 49 71 48 86 81 16 23 57 05 54" &
        " 01 70 54 71 83 51 54 69 16 92 33 48 61 43 52 01 89 19 67 48".
            05  grid redefines grid-data.
-               10  grid-rows                occurs 20 times.
-                   15  grid-cols            occurs 20 times.
+               10  grid-rows                occurs 40 times.
+                   15  grid-cols            occurs 40 times.
                        20  grid-cell        pic z99.
+       01  grid-number                   pic 99 comp.
+       01  window-length                 pic 99 value 4.
        01  product.
            05  adjacent-product             pic 9(8) comp.
            05  max-adjacent-product         pic 9(8) comp value zero.
-           05  adjacent-number-cells        occurs 4 times.
+           05  adjacent-number-cells        occurs 40 times.
                10  number-cell              pic z99.
-           05  adjacent-numbers             occurs 4 times.
+           05  adjacent-numbers             occurs 40 times.
                10  num                      pic 99 comp.
-       01  i                                pic 9  comp.
+       01  direction-tag                 pic X.
+       01  i                             pic 9(5)  comp.
+       01  max-ties                      pic 9(5) value 500.
+       01  tie-count                     pic 9(5) comp value zero.
+       01  tie-results.
+           05  tie-result                 occurs 500 times.
+               10  tie-row                pic 99  comp.
+               10  tie-col                pic 99  comp.
+               10  tie-direction          pic X.
+       01  row-limit                     pic 99 comp.
+       01  col-limit                     pic 99 comp.
+       01  window-limit                  pic 99 comp.
+       01  ledger-start-time             pic 9(8).
+       01  ledger-answer-text            pic X(40).
+       01  max-adjacent-product-display  pic Z(7)9.
        procedure division.
        find-largest-product.
+           accept ledger-start-time from time
+           perform read-grid-parameters
+           perform read-grid-file
+           compute row-limit = grid-max-row - window-length + 1
+           compute col-limit = grid-max-col - window-length + 1
+           compute window-limit = window-length - 1
            perform varying grid-cur-row from 1 by 1
-                   until grid-cur-row > grid-max-row - 4 + 1
+                   until grid-cur-row > row-limit
                perform varying grid-cur-col from 1 by 1
-                       until grid-cur-col > grid-max-col - 4 + 1
+                       until grid-cur-col > col-limit
 diag /*            Diagonal / upwards.
-                   if grid-cur-row >= 4
-                       perform varying i from 0 by 1 until i > 3
+                   if grid-cur-row >= window-length
+                       move "/" to direction-tag
+                       perform varying i from 0 by 1
+                               until i > window-limit
                            move grid-cell(grid-cur-row - i,
                                           grid-cur-col + i)
                              to number-cell(i + 1)
@@ -69,21 +155,27 @@ diag /*            Diagonal / upwards.
                        perform check-max-product
                    end-if
 diag \*            Diagonal \ downwards.
-                   perform varying i from 0 by 1 until i > 3
+                   move "\" to direction-tag
+                   perform varying i from 0 by 1
+                           until i > window-limit
                        move grid-cell(grid-cur-row + i,
                                       grid-cur-col + i)
                          to number-cell(i + 1)
                    end-perform
                    perform check-max-product
 vert  *            Vertical downwards.
-                   perform varying i from 0 by 1 until i > 3
+                   move "V" to direction-tag
+                   perform varying i from 0 by 1
+                           until i > window-limit
                        move grid-cell(grid-cur-row + i,
                                       grid-cur-col)
                          to number-cell(i + 1)
                    end-perform
                    perform check-max-product
 hori  *            Horizontal rigthwards.
-                   perform varying i from 0 by 1 until i > 3
+                   move "H" to direction-tag
+                   perform varying i from 0 by 1
+                           until i > window-limit
                        move grid-cell(grid-cur-row,
                                       grid-cur-col + i)
                          to number-cell(i + 1)
@@ -91,18 +183,138 @@ hori  *            Horizontal rigthwards.
                    perform check-max-product
                end-perform
            end-perform.
-           display "Maximum product of 4 adjacent numbers: "
-                   max-adjacent-product.
+           display "Maximum product of " window-length
+               " adjacent numbers: " max-adjacent-product.
+           perform report-ties
+           move max-adjacent-product to max-adjacent-product-display
+           move spaces to ledger-answer-text
+           string
+               "max product=" function trim(
+                   max-adjacent-product-display leading)
+               " window=" window-length
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler0011   " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
            stop run.
 
+       READ-GRID-PARAMETERS.
+           move spaces to grid-filepath
+           display 1 upon argument-number
+           accept grid-filepath from argument-value
+           if grid-filepath = spaces
+               move default-grid-filepath to grid-filepath
+           end-if
+           move spaces to window-length-arg
+           display 2 upon argument-number
+           accept window-length-arg from argument-value
+           if window-length-arg not = spaces
+               compute numval-check =
+                   function test-numval(window-length-arg)
+               if numval-check not = 0
+                   display "Error: " function trim(window-length-arg)
+                       " is not a valid window length" upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+               move function numval(window-length-arg)
+                   to window-length
+               if window-length < 1
+                   display "Error: " function trim(window-length-arg)
+                       " is not a valid window length" upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+           end-if.
+
+      * If no external grid file can be found the compiled-in 20x20
+      * grid above is used unchanged, so the program keeps working
+      * with no arguments exactly as it always has.
+       READ-GRID-FILE.
+           open input grid-file
+           if grid-file-status-ok
+               read grid-file into grid-row-line
+                   at end
+                       move "N" to grid-file-status
+               end-read
+               unstring grid-row-line delimited by all spaces
+                   into grid-row-count grid-col-count
+               end-unstring
+               if grid-row-count > 40 or grid-col-count > 40
+                   display "Error: grid file " function trim(
+                       grid-filepath)
+                       " declares a size larger than 40x40" upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+               move grid-row-count to grid-max-row
+               move grid-col-count to grid-max-col
+               move spaces to grid-data
+               perform varying row-index from 1 by 1
+                       until row-index > grid-max-row
+                   read grid-file into grid-row-line
+                       at end
+                           exit perform
+                   end-read
+                   move 1 to unstring-pointer
+                   perform varying col-index from 1 by 1
+                           until col-index > grid-max-col
+                       unstring grid-row-line delimited by all spaces
+                           into grid-number
+                           with pointer unstring-pointer
+                       end-unstring
+                       move grid-number
+                           to grid-cell(row-index, col-index)
+                   end-perform
+               end-perform
+               close grid-file
+           else
+               if not grid-file-status-optional-off
+                   move "OPEN" to fileerr-operation
+                   call "fileerr" using "euler0011   " grid-filepath
+                       fileerr-operation grid-file-status
+                       file-error-severity
+                   move 16 to return-code
+                   stop run
+               end-if
+           end-if.
+
        check-max-product.
-           perform varying i from 1 by 1 until i > 4
+           perform varying i from 1 by 1 until i > window-length
                move number-cell(i) to num(i)
            end-perform
            move 1 to adjacent-product
-           perform varying i from 1 by 1 until i > 4
+           perform varying i from 1 by 1 until i > window-length
                multiply num(i) by adjacent-product
            end-perform
            if adjacent-product > max-adjacent-product
-               move adjacent-product to max-adjacent-product.
+               move adjacent-product to max-adjacent-product
+               move zero to tie-count
+               perform record-tie
+           else
+               if adjacent-product = max-adjacent-product
+                   perform record-tie
+               end-if
+           end-if.
+
+       RECORD-TIE.
+           if tie-count < max-ties
+               add 1 to tie-count
+               move grid-cur-row to tie-row(tie-count)
+               move grid-cur-col to tie-col(tie-count)
+               move direction-tag to tie-direction(tie-count)
+           end-if.
+
+       REPORT-TIES.
+           display "Positions tied for the maximum (row, col, "
+               "direction H/V/\/\ = horiz/vert/diag-down/diag-up):"
+           perform varying i from 1 by 1 until i > tie-count
+               display "  (" tie-row(i) ", " tie-col(i) ") "
+                   tie-direction(i)
+           end-perform
+           if tie-count = max-ties
+               display "Tie list capped at " max-ties
+                   " entries; further ties were not recorded.".
        end program euler0011.
