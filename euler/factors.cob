@@ -1,49 +1,223 @@
       * Copyright 2015 Dennis Decker Jensen
-       program-id. prob0003.
+       program-id. factors.
        author. Dennis Decker Jensen.
       * Date: 27 June 2015.
       * Purpose: Calculate prime factors.
-      * Tectonics: cobc -x -g -debug -fdebugging-line prob0003
+      * Tectonics: cobc -x -g -debug -fdebugging-line factors
+      * Modifications:
+      *   09 Aug 2026 - The command-line argument is now checked with
+      *                 FUNCTION TEST-NUMVAL before it is ever handed
+      *                 to FUNCTION NUMVAL, so a non-numeric argument
+      *                 is reported cleanly instead of reaching NUMVAL
+      *                 at all.
+      *               - A second, space-separated "BATCH" token turns
+      *                 the first token into a targets file (one
+      *                 number per line); each target's factors are
+      *                 still displayed and are also written to a
+      *                 batch report file.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *               - REPORT-FACTORS now CALLs the shared FACTORIZE
+      *                 subprogram (sieve-table lookups with a trial-
+      *                 division fallback) instead of carrying its own
+      *                 FACTORS/ONE-FACTOR paragraphs, the same routine
+      *                 prob0003 (euler0003.cob) now uses for its
+      *                 largest-factor-only answer.
+      *               - Renamed PROGRAM-ID from the inherited "prob0003"
+      *                 (a leftover from this file's start as a copy of
+      *                 euler0003.cob) to "factors", matching the file
+      *                 name and the "factors" tag its ledger entries
+      *                 already used, so the two programs no longer
+      *                 share one PROGRAM-ID.
+      *   09 Aug 2026 - Targets-file status is now checked and reported
+      *                 through the suite's shared FILESTAT/FILEERR
+      *                 copybook and subprogram, instead of a local
+      *                 status field and an ad hoc message.
+       environment division.
+       input-output section.
+       file-control.
+           select optional targets-file
+               assign to targets-filepath
+               organization is line sequential
+               file status is targets-file-status.
+           select factors-report
+               assign to "factors-batch.out"
+               organization is line sequential.
        data division.
+       file section.
+       fd  targets-file.
+       01  targets-line             pic X(20).
+       fd  factors-report.
+       01  factors-report-line      pic X(200).
+
        working-storage section.
-      *01  target constant as 15485864.
-      *01  target constant as 315.
-       01  argument pic x(20).
+       01  argument       pic x(90).
+       01  primary-arg    pic x(80).
+       01  mode-arg       pic x(10).
+       01  targets-filepath         pic X(80).
+           copy filestat replacing ==:PREFIX:== by ==targets-file==.
+       01  fileerr-operation         pic X(10).
+       01  file-error-severity       pic 9 comp.
+       01  is-batch       pic X value "N".
+           88  is-batch-mode        value "Y".
+       01  numval-check   pic 99 comp.
        01  n        pic 9(20).
-       01  i        pic 9(11).
+       01  n-display      pic z(19)9.
        01  factor   pic z(19)9.
+       01  factor-display pic X(20).
+       01  factor-list-line         pic X(160).
+       01  factor-list-pointer      pic 9(4) comp.
+       01  ledger-start-time        pic 9(8).
+       01  ledger-answer-text       pic X(40).
+       01  targets-processed        pic 9(6) value zero.
+       01  targets-processed-display pic Z(5)9.
+           copy sieverec.
+           copy factorec.
+       01  factor-index             pic 9(4) comp.
 
        procedure division.
        arguments.
-           accept argument from command-line.
-           move function numval(argument) to n.
-           if function numval(argument) is not positive
-               display "Error: Expected number argument > 1" upon syserr
-               stop run.
-       pre.
-      *    move target to n.
-           move n to factor.
-           display function trim(factor leading)
-               ":" space with no advancing.
-       main.
-           move 2 to i.
-           perform factors.
-           perform factors varying i from 3 by 2 until i * i > n.
-       last-factor.
-           if n is greater than 1
-               move n to factor
-               display function trim(factor leading)
-           else
-               display space.
-
+           accept ledger-start-time from time
+           call "sieve" using sieve-limit sieve-table sieve-count
+           move spaces to argument
+           accept argument from command-line
+           move spaces to primary-arg
+           move spaces to mode-arg
+           unstring argument delimited by space
+               into primary-arg mode-arg
+           end-unstring
+           if mode-arg = "BATCH"
+               set is-batch-mode to true
+               move primary-arg to targets-filepath
+               perform batch-factors
+               move targets-processed to targets-processed-display
+               move spaces to ledger-answer-text
+               string
+                   "batch targets=" function trim(
+                       targets-processed-display leading)
+                   delimited by size
+                   into ledger-answer-text
+               end-string
+               call "ledger" using "factors     " ledger-answer-text
+                   ledger-start-time
+               move zero to return-code
+               stop run
+           end-if
+           if primary-arg = spaces
+               display "Error: Expected number argument > 1"
+                   upon syserr
+               move 16 to return-code
+               stop run
+           end-if
+           compute numval-check = function test-numval(primary-arg)
+           if numval-check not = 0
+               display "Error: " function trim(primary-arg)
+                   " is not a valid number" upon syserr
+               move 16 to return-code
+               stop run
+           end-if
+           move function numval(primary-arg) to n
+           if n is not greater than 1
+               display "Error: Expected number argument > 1"
+                   upon syserr
+               move 16 to return-code
+               stop run
+           end-if
+           perform report-factors
+           move spaces to ledger-answer-text
+           string
+               "n=" function trim(n-display leading)
+               " factors=" function trim(factor-list-line)
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "factors     " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
            stop run.
-       factors.
-           perform one-factor until function mod(n, i) is not zero.
-       one-factor.
-      *    display "i:" space i
-      *    display "n:" space n
-           move i to factor
-           display function trim(factor leading)
-                   space with no advancing
-           divide n by i giving n.
-       end program prob0003.
+
+       batch-factors.
+           open input targets-file
+           if not targets-file-status-ok
+               move "OPEN" to fileerr-operation
+               call "fileerr" using "factors     " targets-filepath
+                   fileerr-operation targets-file-status
+                   file-error-severity
+               move 16 to return-code
+               stop run
+           end-if
+           open output factors-report
+           perform until targets-file-status-eof
+               read targets-file into targets-line
+                   at end
+                       continue
+                   not at end
+                       perform batch-one-target
+               end-read
+           end-perform
+           close targets-file
+           close factors-report.
+
+       batch-one-target.
+           if targets-line = spaces
+               exit paragraph
+           end-if
+           compute numval-check = function test-numval(targets-line)
+           if numval-check not = 0
+               display "Skipping invalid target "
+                   function trim(targets-line) upon syserr
+               exit paragraph
+           end-if
+           move function numval(targets-line) to n
+           if n is not greater than 1
+               display "Skipping non-positive target "
+                   function trim(targets-line) upon syserr
+               exit paragraph
+           end-if
+           perform report-factors
+           add 1 to targets-processed.
+
+       report-factors.
+           move 1 to factor-list-pointer
+           move spaces to factor-list-line
+           move n to n-display, factorize-n
+           display function trim(n-display leading)
+               ":" space with no advancing
+           set factorize-mode-full-list to true
+           call "factorize" using factorize-n factorize-mode
+               sieve-table sieve-count
+               factorize-largest factorize-list factorize-list-count
+           perform varying factor-index from 1 by 1
+                   until factor-index > factorize-list-count
+               move factorize-value(factor-index) to factor
+               if factor-index < factorize-list-count
+                   display function trim(factor leading)
+                       space with no advancing
+               else
+                   display function trim(factor leading)
+               end-if
+               perform accumulate-factor
+           end-perform
+           if is-batch-mode
+               perform write-factors-report-line
+           end-if.
+
+       accumulate-factor.
+           move function trim(factor leading) to factor-display
+           string
+               function trim(factor-display) delimited by size
+               " "                            delimited by size
+               into factor-list-line
+               with pointer factor-list-pointer
+           end-string.
+
+       write-factors-report-line.
+           move spaces to factors-report-line
+           string
+               function trim(n-display leading) delimited by size
+               ": "                             delimited by size
+               function trim(factor-list-line)  delimited by size
+               into factors-report-line
+           end-string
+           write factors-report-line.
+       end program factors.
