@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Master batch driver for the whole euler suite. Reads
+      *          a control-cards file listing which programs to run,
+      *          in order - one shell command per line, blank lines
+      *          and lines starting with "*" skipped as comments, the
+      *          same convention PARAMRDR already uses for its own
+      *          input file - launches each one with CALL "SYSTEM", and
+      *          appends its start time, end time, and completion
+      *          status to the shared batch-run.log, the way a real
+      *          nightly batch job stream logs its step history,
+      *          instead of twenty separate jobs being kicked off by
+      *          hand every night.
+      * Tectonics: cobc -x batchdrv.cob
+      ******************************************************************
+       identification division.
+       program-id. batchdrv.
+       environment division.
+       input-output section.
+       file-control.
+           select optional control-file
+               assign to control-filepath
+               organization is line sequential
+               file status is control-file-status.
+           select run-log-file
+               assign to "batch-run.log"
+               organization is line sequential
+               file status is run-log-file-status.
+      ******************************************************************
+       data division.
+       file section.
+       fd  control-file.
+       01  control-file-line      pic X(100).
+       fd  run-log-file.
+           copy runlogrec.
+
+       working-storage section.
+       01  control-filepath            pic X(80).
+       01  default-control-filepath    pic X(80) value "batchdrv.ctl".
+       01  control-filepath-arg        pic X(80).
+       01  control-file-status         pic XX.
+           88  control-file-ok         value "00".
+           88  control-file-eof        value "10".
+       01  run-log-file-status         pic XX.
+           88  run-log-file-ok         value "00".
+       01  job-name                    pic X(12).
+       01  job-command                 pic X(100).
+       01  job-return-code             pic s9(9) comp.
+       01  jobs-run                    pic 9(4) comp value zero.
+       01  jobs-failed                 pic 9(4) comp value zero.
+       01  current-date-digits         pic 9(8).
+       01  start-time-digits           pic 9(8).
+       01  start-time-parts redefines start-time-digits.
+           05  start-hh                pic 99.
+           05  start-mm                pic 99.
+           05  start-ss                pic 99.
+           05  start-cc                pic 99.
+       01  end-time-digits             pic 9(8).
+       01  end-time-parts redefines end-time-digits.
+           05  end-hh                  pic 99.
+           05  end-mm                  pic 99.
+           05  end-ss                  pic 99.
+           05  end-cc                  pic 99.
+      ******************************************************************
+       procedure division.
+       main-procedure.
+           move default-control-filepath to control-filepath
+           move spaces to control-filepath-arg
+           display 1 upon argument-number
+           accept control-filepath-arg from argument-value
+           if control-filepath-arg not = spaces
+               move control-filepath-arg to control-filepath
+           end-if
+           open input control-file
+           if not control-file-ok
+               display "Unable to open control-cards file "
+                   function trim(control-filepath) upon syserr
+               move 16 to return-code
+               stop run
+           end-if
+           open extend run-log-file
+           if not run-log-file-ok
+               open output run-log-file
+           end-if
+           perform until control-file-eof
+               read control-file into control-file-line
+                   at end
+                       continue
+                   not at end
+                       if control-file-line not = spaces
+                               and control-file-line(1:1) not = "*"
+                           perform run-one-job
+                       end-if
+               end-read
+           end-perform
+           close control-file
+           close run-log-file
+           display "Batch run complete: " jobs-run " job(s), "
+               jobs-failed " failed"
+           if jobs-failed > zero
+               move 16 to return-code
+           else
+               move zero to return-code
+           end-if
+           stop run.
+
+       run-one-job.
+           move function trim(control-file-line) to job-command
+           move spaces to job-name
+           unstring control-file-line delimited by space
+               into job-name
+           end-unstring
+           accept current-date-digits from date yyyymmdd
+           accept start-time-digits from time
+           display "Starting " function trim(job-command)
+           call "SYSTEM" using job-command
+           move return-code to job-return-code
+           accept end-time-digits from time
+           add 1 to jobs-run
+           move spaces to run-log-record
+           move job-name to run-log-job-name
+           perform format-run-log-date
+           perform format-run-log-start-time
+           perform format-run-log-end-time
+           move job-return-code to run-log-return-code
+           if job-return-code = zero
+               set run-log-status-ok to true
+           else
+               set run-log-status-failed to true
+               add 1 to jobs-failed
+           end-if
+           write run-log-record
+           display "Finished " function trim(job-command)
+               " status " run-log-status.
+
+       format-run-log-date.
+           string
+               current-date-digits(1:4) "-"
+               current-date-digits(5:2) "-"
+               current-date-digits(7:2)
+               delimited by size
+               into run-log-run-date
+           end-string.
+
+       format-run-log-start-time.
+           string
+               start-hh ":" start-mm ":" start-ss
+               delimited by size
+               into run-log-start-time
+           end-string.
+
+       format-run-log-end-time.
+           string
+               end-hh ":" end-mm ":" end-ss
+               delimited by size
+               into run-log-end-time
+           end-string.
+       end program batchdrv.
