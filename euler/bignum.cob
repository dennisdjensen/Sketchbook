@@ -0,0 +1,112 @@
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared arbitrary-precision digit-sum engine,
+      *          consolidating euler0016's power-of-two doubling loop
+      *          and euler020's factorial multiplying loop, which used
+      *          to be two maintained-separately copies of the same
+      *          grow-a-digit-array-and-add-it-up technique. BIGNUM-OP
+      *          picks which growth step to repeat BIGNUM-N times;
+      *          BIGNUM-OVERFLOW comes back set if the digit table
+      *          filled up before the growth finished, the same guard
+      *          euler020's factorial overflow check already relied on.
+      * Tectonics: cobc -m bignum.cob
+       identification division.
+       program-id. bignum.
+      ******************************************************************
+       data division.
+       working-storage section.
+       01  max-digits             pic 9(5) comp value 10000.
+       01  big-number.
+           05  big-digit          pic 9 occurs 10000 times.
+       01  digit-count            pic 9(5) comp.
+       01  carry                  pic 9(9) comp.
+       01  product                pic 9(9) comp.
+       01  doubled-digit          pic 99  comp.
+       01  digit-result           pic 9   comp.
+       01  multiplier             pic 9(5) comp.
+       01  step-index             pic 9(5) comp.
+       01  digit-index            pic 9(5) comp.
+
+       linkage section.
+           copy bignumrec.
+      ******************************************************************
+       procedure division using bignum-op bignum-n
+               bignum-digit-sum bignum-overflow.
+       main-bignum.
+           move "N" to bignum-overflow
+           move zero to bignum-digit-sum
+           perform varying digit-index from 1 by 1
+                   until digit-index > max-digits
+               move zero to big-digit(digit-index)
+           end-perform
+           move 1 to big-digit(1)
+           move 1 to digit-count
+           if bignum-op-power
+               perform varying step-index from 1 by 1
+                       until step-index > bignum-n
+                            or bignum-overflow-yes
+                   perform double-big-number
+               end-perform
+           else
+               perform varying multiplier from 2 by 1
+                       until multiplier > bignum-n
+                            or bignum-overflow-yes
+                   perform multiply-big-number-by-n
+               end-perform
+           end-if
+           if not bignum-overflow-yes
+               perform sum-digits
+           end-if
+           goback.
+
+       double-big-number.
+           move zero to carry
+           perform varying digit-index from 1 by 1
+                   until digit-index > digit-count
+               compute doubled-digit =
+                   big-digit(digit-index) * 2 + carry
+               if doubled-digit > 9
+                   subtract 10 from doubled-digit
+                   move 1 to carry
+               else
+                   move zero to carry
+               end-if
+               move doubled-digit to big-digit(digit-index)
+           end-perform
+           if carry > zero
+               if digit-count >= max-digits
+                   move "Y" to bignum-overflow
+               else
+                   add 1 to digit-count
+                   move carry to big-digit(digit-count)
+               end-if
+           end-if.
+
+       multiply-big-number-by-n.
+           move zero to carry
+           perform varying digit-index from 1 by 1
+                   until digit-index > digit-count
+               compute product =
+                   big-digit(digit-index) * multiplier + carry
+               divide product by 10
+                   giving carry remainder digit-result
+               move digit-result to big-digit(digit-index)
+           end-perform
+           perform until carry = zero or bignum-overflow-yes
+               if digit-count >= max-digits
+                   move "Y" to bignum-overflow
+               else
+                   add 1 to digit-count
+                   divide carry by 10
+                       giving carry remainder digit-result
+                   move digit-result to big-digit(digit-count)
+               end-if
+           end-perform.
+
+       sum-digits.
+           move zero to bignum-digit-sum
+           perform varying digit-index from 1 by 1
+                   until digit-index > digit-count
+               add big-digit(digit-index) to bignum-digit-sum
+           end-perform.
+       end program bignum.
