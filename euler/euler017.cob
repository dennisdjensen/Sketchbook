@@ -5,6 +5,18 @@
       * Method: We don't really need to make a human readable number
       *         in text to count the characters, but do it anyway,
       *         because it is good exercise.
+      * Modifications:
+      *   09 Aug 2026 - The upper bound (argument 1, default 1000) and
+      *                 the spelling style (argument 2, "BRITISH" or
+      *                 "AMERICAN", default BRITISH) are now run-time
+      *                 parameters instead of the "and" always being
+      *                 spelled out.
+      *               - test-txt is now run through the same
+      *                 letter-counting routine as a self-check before
+      *                 the real count starts, instead of sitting
+      *                 unused.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
       ******************************************************************
        identification division.
        program-id. euler017.
@@ -61,12 +73,28 @@
            05  letters-txt pic X(26) value "abcdefghijklmnopqrstuvwxyz".
            05  letters-len pic 99.
        01  test-txt        pic X(30) value "one hundred and sixty-one".
+       01  test-letter-count     pic 9(5) comp value zero.
+       01  test-letter-expected  pic 9(5) comp value 21.
        01  letter-count    pic 9(18) packed-decimal value zero.
+       01  upper-bound-arg      pic X(10).
+       01  numval-check          pic 99 comp.
+       01  upper-bound           pic 9999 value 1000.
+       01  spelling-mode-arg    pic X(10).
+       01  spelling-mode         pic X value "B".
+           88  is-british-spelling   value "B".
+           88  is-american-spelling  value "A".
+       01  ledger-start-time     pic 9(8).
+       01  ledger-answer-text    pic X(40).
+       01  letter-count-display  pic Z(17)9.
+       01  upper-bound-display   pic Z(3)9.
       ******************************************************************
        procedure division.
        yippie-yay-here-we-go.
+           accept ledger-start-time from time
            compute letters-len = function length(letters-txt)
-           perform varying i from 1 by 1 until i > 1000
+           perform read-parameters
+           perform self-check
+           perform varying i from 1 by 1 until i > upper-bound
                divide i by 100 giving hundreds-num remainder tens-num
                move tens-num to score-num
                divide tens-num by 10 giving tens-num remainder ones-num
@@ -76,7 +104,8 @@
                    move "one thousand" to hundreds-txt
                end-if
                if hundreds-num > 0 and < 10
-                   if tens-num > 0 or ones-num > 0
+                   if is-british-spelling
+                           and (tens-num > 0 or ones-num > 0)
                        move
                            function concatenate(
                             function trim(score(hundreds-num) trailing);
@@ -126,5 +155,71 @@
            end-perform
            display "Letter count: " letter-count
 
+           move letter-count to letter-count-display
+           move upper-bound to upper-bound-display
+           move spaces to ledger-answer-text
+           string
+               "1-" function trim(upper-bound-display leading)
+               " letters=" function trim(
+                   letter-count-display leading)
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler017    " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
            stop run.
+
+       READ-PARAMETERS.
+           move spaces to upper-bound-arg
+           display 1 upon argument-number
+           accept upper-bound-arg from argument-value
+           if upper-bound-arg not = spaces
+               compute numval-check =
+                   function test-numval(upper-bound-arg)
+               if numval-check not = 0
+                   display "Error: " function trim(upper-bound-arg)
+                       " is not a valid upper bound" upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+               move function numval(upper-bound-arg) to upper-bound
+           end-if
+           if upper-bound > 1000
+               display
+                   "Upper bound capped at 1000; the spelling table "
+                   "does not reach beyond one thousand."
+               move 1000 to upper-bound
+           end-if
+           move spaces to spelling-mode-arg
+           display 2 upon argument-number
+           accept spelling-mode-arg from argument-value
+           if spelling-mode-arg = "AMERICAN"
+               set is-american-spelling to true
+           else
+               set is-british-spelling to true
+           end-if.
+
+      * Run the known test-txt value through the same tallying
+      * method used for the real spelled-out numbers below, so a
+      * future change to the letter-counting logic can't silently
+      * break without DISPLAY-ing something the next run will catch.
+       SELF-CHECK.
+           move zero to test-letter-count
+           perform varying j from 1 by 1 until j > letters-len
+               inspect test-txt
+                   tallying test-letter-count
+                   for all letters-txt(j:1)
+           end-perform
+           if test-letter-count = test-letter-expected
+               display "Self-check passed: " test-letter-count
+                   " letters counted in test-txt."
+           else
+               display
+                   "Self-check FAILED: expected " test-letter-expected
+                   " letters in test-txt but counted "
+                   test-letter-count
+               move 16 to return-code
+               stop run
+           end-if.
        end program euler017.
