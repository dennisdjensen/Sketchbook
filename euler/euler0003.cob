@@ -3,44 +3,152 @@
        author. Dennis Decker Jensen.
       * Date: 27 June 2015.
       * Purpose: Calculate largest prime factor of 600851475143.
+      * Modifications:
+      *   09 Aug 2026 - Added an optional batch mode: when a targets
+      *                 file is given on the command line, one factor
+      *                 line is written per target to a results file,
+      *                 instead of one recompile per target.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *               - REPORT-LARGEST-FACTOR now CALLs the shared
+      *                 FACTORIZE subprogram (sieve-table lookups with
+      *                 a trial-division fallback) instead of carrying
+      *                 its own FIND-FACTOR paragraph, the same routine
+      *                 factors.cob now uses for its full factor list.
+      *   09 Aug 2026 - Targets-file status is now checked and reported
+      *                 through the suite's shared FILESTAT/FILEERR
+      *                 copybook and subprogram, instead of a local
+      *                 status field and an ad hoc message.
+      *   09 Aug 2026 - The batch loop now skips blank lines and checks
+      *                 each target with FUNCTION TEST-NUMVAL before
+      *                 conversion, same as factors.cob's batch mode,
+      *                 instead of handing a raw line straight to
+      *                 FUNCTION NUMVAL.
+       environment division.
+       input-output section.
+       file-control.
+           select optional targets-file
+               assign to targets-filepath
+               organization is line sequential
+               file status is targets-file-status.
+           select factors-report
+               assign to "prob0003-factors.out"
+               organization is line sequential.
        data division.
+       file section.
+       fd  targets-file.
+       01  targets-line            pic X(20).
+       fd  factors-report.
+       01  factors-report-line     pic X(40).
+
        working-storage section.
       * Prime factors 13195 are 5, 7, 13, and 29.
       * Prime factors of 315 are 3, 3, 5 and 7.
       * Prime factors of 600851475143 are ?.
+       01  targets-filepath        pic X(80).
+           copy filestat replacing ==:PREFIX:== by ==targets-file==.
+       01  fileerr-operation        pic X(10).
+       01  file-error-severity      pic 9 comp.
+       01  numval-check         pic 99 comp.
        01  target              pic 9(20) value is 600851475143.
        01  target-edited       pic z(19)9.
-       01  n                   pic 9(20).
-       01  maybe-n             pic 9(20).
-       01  factor-rem          pic 9(20).
-       01  i                   pic 9(11).
        01  largest-factor      pic z(10)9 value spaces.
+       01  targets-processed   pic 9(6) value zero.
+       01  targets-processed-edited    pic z(5)9.
+       01  ledger-start-time           pic 9(8).
+       01  ledger-answer-text          pic X(40).
+           copy sieverec.
+           copy factorec.
 
        procedure division.
        let-us-begin.
-           move target to n, target-edited.
+           accept ledger-start-time from time
+           call "sieve" using sieve-limit sieve-table sieve-count
+           move spaces to targets-filepath
+           accept targets-filepath from command-line
+           if targets-filepath = spaces
+               perform report-largest-factor
+               move spaces to ledger-answer-text
+               string
+                   "target=" function trim(target-edited leading)
+                   " factor=" function trim(largest-factor leading)
+                   delimited by size
+                   into ledger-answer-text
+               end-string
+           else
+               perform batch-report-largest-factor
+               move targets-processed to targets-processed-edited
+               move spaces to ledger-answer-text
+               string
+                   "batch targets="
+                   function trim(targets-processed-edited leading)
+                   delimited by size
+                   into ledger-answer-text
+               end-string
+           end-if
+           call "ledger" using "prob0003    " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
+           stop run.
+
+       batch-report-largest-factor.
+           open input targets-file
+           if not targets-file-status-ok
+               move "OPEN" to fileerr-operation
+               call "fileerr" using "prob0003    " targets-filepath
+                   fileerr-operation targets-file-status
+                   file-error-severity
+               move 16 to return-code
+               stop run
+           end-if
+           open output factors-report
+           perform until targets-file-status-eof
+               read targets-file into targets-line
+                   at end
+                       continue
+                   not at end
+                       perform batch-one-target
+               end-read
+           end-perform
+           close targets-file
+           close factors-report.
+
+       batch-one-target.
+           if targets-line = spaces
+               exit paragraph
+           end-if
+           compute numval-check = function test-numval(targets-line)
+           if numval-check not = 0
+               display "Skipping invalid target "
+                   function trim(targets-line) upon syserr
+               exit paragraph
+           end-if
+           move function numval(targets-line) to target
+           perform report-largest-factor
+           add 1 to targets-processed.
+
+       report-largest-factor.
+           move zero to largest-factor
+           move target to factorize-n, target-edited.
            display function trim(target-edited leading)
                ":" space with no advancing end-display
 
-           move 2 to i.
-           perform find-factor.
-           perform find-factor varying i from 3 by 2 until i * i > n.
-           if n is greater than 1
-               move n to largest-factor.
+           set factorize-mode-largest-only to true
+           call "factorize" using factorize-n factorize-mode
+               sieve-table sieve-count
+               factorize-largest factorize-list factorize-list-count
+           move factorize-largest to largest-factor
 
            display "(largest prime factor) "
                    function trim(largest-factor leading).
-           stop run.
-
-       find-factor.
-           divide i into n
-               giving maybe-n remainder factor-rem
-           end-divide
-           perform until factor-rem not = zero
-               move i to largest-factor
-               move maybe-n to n
-               divide i into n
-                   giving maybe-n remainder factor-rem
-               end-divide
-           end-perform.
+           if targets-filepath not = spaces
+               move spaces to factors-report-line
+               string
+                   function trim(target-edited leading) delimited size
+                   " -> " delimited size
+                   function trim(largest-factor leading) delimited size
+                   into factors-report-line
+               end-string
+               write factors-report-line
+           end-if.
        end program prob0003.
