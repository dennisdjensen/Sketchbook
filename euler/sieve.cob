@@ -0,0 +1,60 @@
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared prime-table builder (Sieve of Eratosthenes), so
+      *          every job in the suite that used to trial-divide by
+      *          every candidate from scratch - NEXTPRIME, euler012's
+      *          FIND-DIVISORS-COUNT, and prob0003/factors.cob's
+      *          factoring paragraphs - can instead CALL "sieve" once
+      *          and reuse the same prime table for the rest of its
+      *          run, rather than recomputing the same primes four
+      *          different ways every batch window.
+      * Tectonics: cobc -m sieve.cob
+       identification division.
+       program-id. sieve.
+      ******************************************************************
+       data division.
+       working-storage section.
+       01  composite-flag                      pic X
+                                                occurs 2000000 times.
+           88  is-composite                    value "Y".
+       01  mark-start                          pic 9(10) comp.
+       01  sieve-i                             pic 9(10) comp.
+       01  sieve-j                             pic 9(10) comp.
+
+       linkage section.
+       01  lk-sieve-limit                      pic 9(7) comp.
+       01  lk-sieve-table.
+           05  lk-sieve-prime                  pic 9(10) comp
+                                                occurs 150000 times.
+       01  lk-sieve-count                      pic 9(7) comp.
+      ******************************************************************
+       procedure division using lk-sieve-limit lk-sieve-table
+               lk-sieve-count.
+       build-sieve.
+           move zero to lk-sieve-count
+           perform varying sieve-i from 2 by 1
+                   until sieve-i > lk-sieve-limit
+               move "N" to composite-flag(sieve-i)
+           end-perform
+           perform varying sieve-i from 2 by 1
+                   until sieve-i * sieve-i > lk-sieve-limit
+               if not is-composite(sieve-i)
+                   perform mark-multiples-of-sieve-i
+               end-if
+           end-perform
+           perform varying sieve-i from 2 by 1
+                   until sieve-i > lk-sieve-limit
+               if not is-composite(sieve-i)
+                   add 1 to lk-sieve-count
+                   move sieve-i to lk-sieve-prime(lk-sieve-count)
+               end-if
+           end-perform
+           goback.
+
+       mark-multiples-of-sieve-i.
+           compute mark-start = sieve-i * sieve-i
+           perform varying sieve-j from mark-start by sieve-i
+                   until sieve-j > lk-sieve-limit
+               move "Y" to composite-flag(sieve-j)
+           end-perform.
+       end program sieve.
