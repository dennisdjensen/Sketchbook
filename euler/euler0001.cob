@@ -3,25 +3,183 @@
       * Date: 28 June 2015
       * Purpose: Calculate the sum of multiplums of 3 and 5 under 1000
       * Tectonics: cobc -x euler0001.cob
+      * Modifications:
+      *   09 Aug 2026 - Read ceiling and divisor list from a parameter
+      *                 file instead of the compiled-in 1000/3/5, so a
+      *                 rerun for a different what-if range needs no
+      *                 recompile.  Defaults to the original 1000/3/5
+      *                 when no parameter file is given.
+      *               - Added a closed-form control total (inclusion-
+      *                 exclusion over the divisor list) checked against
+      *                 the loop total before it is trusted.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *               - Parameter file now reads through the shared
+      *                 PARAMRDR routine in the suite's CEILING=/
+      *                 DIVISORS= key-value format, rather than its
+      *                 own one-value-per-line layout.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. euler0001.
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  total-sum               pic 9(6).
-       77  counter                 pic 9999.
+       01  param-filepath              pic X(80).
+       01  default-param-filepath      pic X(80)
+                                       value "euler0001.parm".
+       01  param-table.
+           05  param-slot              pic X(60) occurs 20 times.
+       01  param-count                 pic 9(4) comp.
+       01  param-status                pic XX.
+       01  param-index                 pic 9(4) comp.
+           copy paramrec.
+       77  total-sum                   pic 9(10) comp.
+       77  counter                     pic 9(6).
+       77  ceiling                     pic 9(6) value 1000.
+       77  divisor-count               pic 9 value 2.
+       01  divisors.
+           05  divisor                 pic 999 occurs 5 times
+                                        value zero.
+       01  control-total               pic 9(10) comp value zero.
+       01  subset-mask                 pic 9(2) comp.
+       01  subset-lcm                  pic 9(10) comp.
+       01  subset-size                 pic 9 comp.
+       01  subset-term                 pic 9(10) comp.
+       01  subset-k                    pic 9(10) comp.
+       01  bit-num                     pic 9 comp.
+       01  gcd-a                       pic 9(10) comp.
+       01  gcd-b                       pic 9(10) comp.
+       01  gcd-rem                     pic 9(10) comp.
+       01  gcd-quot                    pic 9(10) comp.
+       01  bit-div                     pic 9(4) comp.
+       01  bit-test                    pic 9 comp.
+       01  mask-limit                  pic 9(2) comp.
+       77  ledger-start-time           pic 9(8).
+       01  ledger-answer-text          pic X(40).
+       01  total-sum-display           pic Z(9)9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           perform varying counter from 1 by 1 until counter >= 1000
-               if function mod(counter, 3) = zero or
-                       function mod(counter, 5) = zero
-                   add counter to total-sum end-add
+           accept ledger-start-time from time
+           perform read-parameters
+           perform sum-multiples
+           perform compute-control-total
+           if control-total not = total-sum
+               display
+                   "*** Control total mismatch: loop gave " total-sum
+                   " but closed-form gives " control-total " ***"
+               move 16 to return-code
+           else
+               display
+                   "Sum of multiplums under " ceiling ": " total-sum
+               move zero to return-code
+           end-if
+           move total-sum to total-sum-display
+           move spaces to ledger-answer-text
+           string
+               "sum=" function trim(total-sum-display leading)
+               " ceiling=" ceiling
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler0001   " ledger-answer-text
+               ledger-start-time
+           STOP RUN.
+
+       READ-PARAMETERS.
+           move spaces to param-filepath
+           accept param-filepath from command-line
+           if param-filepath = spaces
+               move default-param-filepath to param-filepath
+           end-if
+           call "paramrdr" using param-filepath param-table
+               param-count param-status
+           if param-status not = "00"
+               display
+                   "No parameter file " function trim(param-filepath)
+                   ", using default ceiling 1000 and divisors 3, 5"
+               move 3 to divisor(1)
+               move 5 to divisor(2)
+               exit paragraph
+           end-if
+           perform varying param-index from 1 by 1
+                   until param-index > param-count
+               move param-slot(param-index) to param-entry
+               if param-key = "CEILING"
+                   move function numval(param-value) to ceiling
+               end-if
+               if param-key = "DIVISORS"
+                   perform parse-divisor-line
+               end-if
+           end-perform.
+
+       PARSE-DIVISOR-LINE.
+           move zero to divisor-count
+           unstring param-value delimited by all spaces
+               into divisor(1) divisor(2) divisor(3)
+                    divisor(4) divisor(5)
+               tallying in divisor-count
+           end-unstring.
+
+       SUM-MULTIPLES.
+           move zero to total-sum
+           perform varying counter from 1 by 1 until counter >= ceiling
+               perform varying bit-num from 1 by 1
+                       until bit-num > divisor-count
+                   if function mod(counter, divisor(bit-num)) = zero
+                       add counter to total-sum
+                       exit perform
+                   end-if
+               end-perform
+           end-perform.
+
+      * Closed-form control total: inclusion-exclusion over every
+      * non-empty subset of the divisor list, using the fact that
+      * "counter is a multiple of any divisor in the subset" reduces to
+      * "counter is a multiple of the LCM of the subset".
+       COMPUTE-CONTROL-TOTAL.
+           move zero to control-total
+           compute mask-limit = (2 ** divisor-count) - 1
+           perform varying subset-mask from 1 by 1
+                   until subset-mask > mask-limit
+               move zero to subset-lcm
+               move zero to subset-size
+               perform varying bit-num from 1 by 1
+                       until bit-num > divisor-count
+                   compute bit-div = subset-mask / (2 ** (bit-num - 1))
+                   compute bit-test = function mod(bit-div, 2)
+                   if bit-test = 1
+                       add 1 to subset-size
+                       if subset-lcm = zero
+                           move divisor(bit-num) to subset-lcm
+                       else
+                           perform compute-lcm
+                       end-if
+                   end-if
+               end-perform
+               if subset-size > 0 and subset-lcm > 0
+                   compute subset-k = (ceiling - 1) / subset-lcm
+                   compute subset-term =
+                       subset-lcm * subset-k * (subset-k + 1) / 2
+                   if function mod(subset-size, 2) = 1
+                       add subset-term to control-total
+                   else
+                       subtract subset-term from control-total
+                   end-if
                end-if
+           end-perform.
+
+       COMPUTE-LCM.
+           move subset-lcm to gcd-a
+           move divisor(bit-num) to gcd-b
+           perform until gcd-b = zero
+               divide gcd-a by gcd-b giving gcd-quot
+                   remainder gcd-rem
+               end-divide
+               move gcd-b to gcd-a
+               move gcd-rem to gcd-b
            end-perform
-           display
-               "Sum of multiplums of 3 and 5 under 1000: "
-               total-sum
-           end-display
-           STOP RUN.
+           compute subset-lcm =
+               (subset-lcm / gcd-a) * divisor(bit-num).
+
        END PROGRAM euler0001.
