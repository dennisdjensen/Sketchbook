@@ -2,57 +2,85 @@
       * Date: 5 July 2015
       * Purpose: The digit sum of 2 ** 1000
       * Tectonics: cobc -x euler0016.cob
+      * Modifications:
+      *   09 Aug 2026 - Replaced the "dc" shell-out with a native
+      *                 doubling loop over a digit array, so the
+      *                 program no longer depends on an external
+      *                 calculator being on the path.
+      *               - The exponent is now a run-time parameter
+      *                 (command-line argument 1, defaulting to 1000).
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *               - COMPUTE-POWER-OF-TWO and SUM-DIGITS now CALL
+      *                 the shared BIGNUM subprogram instead of keeping
+      *                 their own digit array and doubling loop, the
+      *                 same engine euler020 now uses for its factorial.
+      *               - The exponent argument is now checked with
+      *                 FUNCTION TEST-NUMVAL before conversion, so a
+      *                 non-numeric value is rejected instead of
+      *                 silently running with an exponent of zero.
        identification division.
        program-id. euler0016.
-       environment division.
-       configuration section.
-       input-output section.
-       file-control.
-           select digit-input
-               assign to "power-digits.txt"
-               organization is sequential.
       ******************************************************************
        data division.
-       file section.
-       FD  digit-input.
-       01  input-rec   pic X(32768).
-
        working-storage section.
-       01  digit-sum   pic 999999 value is zero usage is computational.
-       01  digit       pic 9      usage is computational.
-       01  i           pic 9999   comp.
-       01  command-status pic s9(9).
+       01  exponent-arg       pic X(10).
+       01  numval-check       pic 99 comp.
+       01  exponent           pic 9(5) comp value 1000.
+       01  digit-sum          pic 9(7) comp value zero.
+       01  ledger-start-time  pic 9(8).
+       01  ledger-answer-text pic X(40).
+       01  exponent-display   pic Z(4)9.
+       01  digit-sum-display  pic Z(6)9.
+           copy bignumrec.
       ******************************************************************
        procedure division.
        main-procedure.
-           perform calculate-digits through show-result.
+           accept ledger-start-time from time
+           perform read-parameters
+           perform compute-power-of-two
+           perform show-result
+           move exponent to exponent-display
+           move digit-sum to digit-sum-display
+           move spaces to ledger-answer-text
+           string
+               "2**" function trim(exponent-display leading)
+               " digitsum=" function trim(digit-sum-display leading)
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler0016   " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
            stop run.
 
-       calculate-digits.
-           call "SYSTEM"
-               using "dc -e '2 1000 ^ p' " &
-                     "| sed -e 's/[^0-9]//g' " &
-                     "| tr -d '\n' > power-digits.txt"
-               returning command-status.
-           if command-status not equal zero
-               display "Failed to run calculation of power digits."
-               stop run.
-
-       read-digits.
-           open input digit-input
-           read digit-input
-           close digit-input.
+       read-parameters.
+           move spaces to exponent-arg
+           display 1 upon argument-number
+           accept exponent-arg from argument-value
+           if exponent-arg not = spaces
+               compute numval-check = function test-numval(exponent-arg)
+               if numval-check not = 0
+                   display "Error: " function trim(exponent-arg)
+                       " is not a valid exponent" upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+               move function numval(exponent-arg) to exponent
+           end-if.
 
-       digit-summation.
-      *    display "Power digits:".
-      *    display input-rec.
-           perform varying i from 1 by 1
-                   until input-rec(i:1) = space or i > 9000
-               move input-rec(i:1) to digit
-               add digit to digit-sum
-           end-perform.
+       compute-power-of-two.
+           set bignum-op-power to true
+           move exponent to bignum-n
+           call "bignum" using bignum-op bignum-n
+               bignum-digit-sum bignum-overflow
+           if bignum-overflow-yes
+               display "Exponent too large for the digit table."
+               move 16 to return-code
+               stop run
+           end-if
+           move bignum-digit-sum to digit-sum.
 
        show-result.
-           display "Digit sum: " digit-sum
-           stop run.
+           display "2 ** " exponent " digit sum: " digit-sum.
        end program euler0016.
