@@ -4,40 +4,102 @@
       *          all of the numbers from 1 to 20 can divide
       *          without remainder.
       * Tectonics: cobc -x euler0005.cob
+      * Modifications:
+      *   09 Aug 2026 - Replaced the brute-force step-by-2520 search
+      *                 with the smallest-common-multiple build-up
+      *                 (running LCM of 1, 2, ..., 20), which only takes
+      *                 20 steps instead of walking up towards 20!.
+      *               - Checkpoint the running LCM after every step to
+      *                 a restart file, so a rerun resumes from the
+      *                 last completed step instead of from scratch.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
        IDENTIFICATION DIVISION.
        PROGRAM-ID. euler0005.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select optional restart-file
+               assign to "euler0005.restart"
+               organization is line sequential
+               file status is restart-file-status.
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  restart-file.
+       01  restart-line                            pic X(40).
+
        WORKING-STORAGE SECTION.
-       77  smallest-divisor                        pic 9(20).
-       77  i                                       pic 99.
-       01  result.
-           05  div-result                          pic 9(20).
-           05  rem-result                          pic 9(20).
-               88 is-divisible                     value zeroes.
+       77  upper-bound                             pic 99 value 20.
+       77  i                                       pic 99 value 1.
+       77  running-lcm                             pic 9(20) value 1.
+       77  restart-file-status                     pic XX.
+           88  restart-file-ok                      value "00".
+       01  gcd-a                                   pic 9(20).
+       01  gcd-b                                   pic 9(20).
+       01  gcd-quot                                pic 9(20).
+       01  gcd-rem                                 pic 9(20).
+       01  ledger-start-time                       pic 9(8).
+       01  ledger-answer-text                      pic X(40).
       ******************************************************************
        PROCEDURE DIVISION.
        begin-search.
-      * Upper bound: 1*2*...*20 = 20! = 2432902008176640000 (19 digits)
-      * Lower bound, and stepping value: 2520, which is the smallest
-      *  number evenly divisible by all the numbers 1, 2, ..., 10.
-           move 2520 to smallest-divisor.
-       next-divisor.
-           add 2520 to smallest-divisor.
-           if smallest-divisor > 2432902008176640000 then stop run.
-           if function mod(smallest-divisor, 20) is not zero
-               go to next-divisor.
-           perform varying i from 1 by 1 until i > 20
-               divide i into smallest-divisor
-                   giving div-result
-                   remainder rem-result
-               if not is-divisible
-                   exit perform
-           end-perform.
-           if is-divisible
-               display "Smallest divisible number (1-20): "
-                   smallest-divisor
-           else
-               go to next-divisor.
+           accept ledger-start-time from time
+           perform load-checkpoint
+           perform varying i from i by 1 until i > upper-bound
+               perform compute-next-lcm
+               perform save-checkpoint
+           end-perform
+           display "Smallest divisible number (1-" upper-bound "): "
+               running-lcm
+           call "CBL_DELETE_FILE" using "euler0005.restart"
+           move spaces to ledger-answer-text
+           string
+               "lcm=" running-lcm delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler0005   " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
            STOP RUN.
+
+       COMPUTE-NEXT-LCM.
+           move running-lcm to gcd-a
+           move i           to gcd-b
+           perform until gcd-b = zero
+               divide gcd-a by gcd-b giving gcd-quot remainder gcd-rem
+               move gcd-b to gcd-a
+               move gcd-rem to gcd-b
+           end-perform
+           compute running-lcm = (running-lcm / gcd-a) * i.
+
+       LOAD-CHECKPOINT.
+           open input restart-file
+           if restart-file-ok
+               read restart-file into restart-line
+               if restart-file-ok
+                   unstring restart-line delimited by all spaces
+                       into i running-lcm
+                   end-unstring
+                   add 1 to i
+                   display "Resuming from step " i
+               end-if
+           end-if
+      * GnuCOBOL still treats a SELECT OPTIONAL file as open after a
+      * failed OPEN INPUT (file not found), so this has to close
+      * either way or the first SAVE-CHECKPOINT's OPEN OUTPUT fails
+      * with file status 41.
+           close restart-file.
+
+       SAVE-CHECKPOINT.
+           open output restart-file
+           move spaces to restart-line
+           string
+               i              delimited size
+               " "            delimited size
+               running-lcm    delimited size
+               into restart-line
+           end-string
+           write restart-line
+           close restart-file.
        END PROGRAM euler0005.
