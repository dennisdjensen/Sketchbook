@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared file-status error reporter. Every file-
+      *          handling program in the suite CALLs this with its
+      *          PROGRAM-ID, the file name it was working with, a
+      *          short operation tag (OPEN, READ, WRITE, and so on),
+      *          and the FILE STATUS code it got back, and gets the
+      *          same message on SYSERR for the same class of failure
+      *          everywhere, plus a severity flag the caller can fold
+      *          into its own RETURN-CODE decision. Status codes
+      *          00 (success) and 10 (end of file) are the only ones
+      *          treated as benign and reported with severity zero;
+      *          everything else - including 05, since a caller only
+      *          bothers to CALL this on a path it already treats as
+      *          a failure, whether or not its SELECT happened to say
+      *          OPTIONAL - is severity one.
+      * Tectonics: cobc -m fileerr.cob
+      ******************************************************************
+       identification division.
+       program-id. fileerr.
+      ******************************************************************
+       data division.
+       working-storage section.
+       01  severity-message            pic X(120).
+       linkage section.
+       01  lk-fileerr-program-id       pic X(12).
+       01  lk-fileerr-file-name        pic X(80).
+       01  lk-fileerr-operation        pic X(10).
+       01  lk-fileerr-status           pic XX.
+       01  lk-fileerr-severity         pic 9 comp.
+      ******************************************************************
+       procedure division using lk-fileerr-program-id
+               lk-fileerr-file-name lk-fileerr-operation
+               lk-fileerr-status lk-fileerr-severity.
+       report-file-error.
+           evaluate lk-fileerr-status
+               when "00"
+                   move 0 to lk-fileerr-severity
+               when "10"
+                   move 0 to lk-fileerr-severity
+               when other
+                   move 1 to lk-fileerr-severity
+                   move spaces to severity-message
+                   string
+                       function trim(lk-fileerr-program-id)
+                       ": " function trim(lk-fileerr-operation)
+                       " failed on "
+                       function trim(lk-fileerr-file-name)
+                       delimited by size
+                       into severity-message
+                   end-string
+                   display function trim(severity-message)
+                       " (file status " lk-fileerr-status ")"
+                       upon syserr
+           end-evaluate
+           goback.
+       end program fileerr.
