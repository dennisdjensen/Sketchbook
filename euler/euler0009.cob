@@ -2,11 +2,53 @@
       * Date: 1 July 2015
       * Purpose: Find the Pythagorean triplet abc, where a+b+c = 1000.
       * Tectonics: cobc -x euler0009.cob
+      * Modifications:
+      *   09 Aug 2026 - Target sum is now a run-time parameter
+      *                 (command-line argument 1, defaulting to 1000),
+      *                 and a find-all mode (argument 2 = "ALL") keeps
+      *                 searching and writes every matching triplet to
+      *                 a report file instead of stopping at the first.
+      *               - Side-c is now derived from side-a and side-b
+      *                 instead of being searched over, turning the
+      *                 million-plus combination brute force into an
+      *                 O(n**2) search.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *   09 Aug 2026 - Target sum and find-all mode now come from the
+      *                 shared PARAMRDR routine's TARGETSUM=/MODE=
+      *                 parameter file (euler0009.parm) instead of
+      *                 positional command-line arguments, matching
+      *                 the suite's other scalar-parameter programs;
+      *                 the target sum value is checked with FUNCTION
+      *                 TEST-NUMVAL before FUNCTION NUMVAL sees it.
        identification division.
        program-id. euler0009.
+       environment division.
+       input-output section.
+       file-control.
+           select triplet-report
+               assign to "euler0009-triplets.out"
+               organization is line sequential.
       ******************************************************************
        data division.
+       file section.
+       fd  triplet-report.
+       01  triplet-report-line        pic X(40).
+
        working-storage section.
+       01  param-filepath               pic X(80).
+       01  default-param-filepath       pic X(80)
+           value "euler0009.parm".
+       01  param-table.
+           05  param-slot               pic X(60) occurs 20 times.
+       01  param-count                  pic 9(4) comp.
+       01  param-status                 pic XX.
+       01  param-index                  pic 9(4) comp.
+           copy paramrec.
+       01  numval-check                 pic 99 comp.
+       01  target-sum                  pic 9(5) comp value 1000.
+       01  find-all-mode                pic X value "N".
+           88  is-find-all-mode         value "Y".
        01  pythagorean-triplet.
            05  side-a                  pic 9999 comp.
            05  side-b                  pic 9999 comp.
@@ -19,34 +61,138 @@
            05  side-c-edit             pic zz9.
            05  filler                  pic xxx value "**2".
        01  triplet-product             pic 9(9).
+       01  triplets-found               pic 9(5) comp value zero.
+       01  side-b-start                 pic 9999 comp.
+       01  side-a-display               pic 9999.
+       01  side-b-display               pic 9999.
+       01  side-c-display               pic 9999.
+       01  triplet-product-display      pic 9(9).
+       01  ledger-start-time            pic 9(8).
+       01  ledger-answer-text           pic X(40).
+       01  target-sum-display           pic Z(4)9.
+       01  triplets-found-display       pic Z(4)9.
       ******************************************************************
        procedure division.
        find-pythagorean-triplet.
-      * Perhaps it would be better to count from 999 by -1 until ...
-      *  to avoid the compute steps and the ackward var X from X.
-           perform varying side-a from 1 by 1 until side-a > 1000
-           compute side-b = side-a + 1
-           perform varying side-b from side-b by 1 until side-b > 1000
-           compute side-c = side-b + 1
-           perform varying side-c from side-c by 1 until side-c > 1000
-               if (side-a ** 2) + (side-b ** 2) = (side-c ** 2)
-                   if side-a + side-b + side-c = 1000
-                       move side-a to side-a-edit
-                       move side-b to side-b-edit
-                       move side-c to side-c-edit
-                       display pythagorean-triplet-edited end-display
-                       compute
-                           triplet-product = side-a * side-b * side-c
-                       end-compute
-                       display
-                           side-a " * " side-b " * " side-c
-                           " = " triplet-product
-                       end-display
-                       stop run
+           accept ledger-start-time from time
+           perform read-parameters
+           if is-find-all-mode
+               open output triplet-report
+           end-if
+
+           perform varying side-a from 1 by 1
+                   until side-a > target-sum / 3
+               compute side-b-start = side-a + 1
+               perform varying side-b from side-b-start by 1
+                       until side-b >= (target-sum - side-a) / 2
+                   compute side-c = target-sum - side-a - side-b
+                   if (side-a ** 2) + (side-b ** 2) = (side-c ** 2)
+                       perform report-triplet
+                       if not is-find-all-mode
+                           move side-a to side-a-display
+                           move side-b to side-b-display
+                           move side-c to side-c-display
+                           move spaces to ledger-answer-text
+                           string
+                               "a=" side-a-display
+                               " b=" side-b-display
+                               " c=" side-c-display
+                               delimited by size
+                               into ledger-answer-text
+                           end-string
+                           call "ledger" using "euler0009   "
+                               ledger-answer-text ledger-start-time
+                           move zero to return-code
+                           stop run
+                       end-if
                    end-if
-               end-if
+               end-perform
            end-perform
-           end-perform
-           end-perform.
+
+           if is-find-all-mode
+               close triplet-report
+               display "Triplets found: " triplets-found
+                   " (see euler0009-triplets.out)"
+               move target-sum to target-sum-display
+               move triplets-found to triplets-found-display
+               move spaces to ledger-answer-text
+               string
+                   "sum=" function trim(target-sum-display leading)
+                   " triplets="
+                   function trim(triplets-found-display leading)
+                   delimited by size
+                   into ledger-answer-text
+               end-string
+               call "ledger" using "euler0009   " ledger-answer-text
+                   ledger-start-time
+               move zero to return-code
+           else
+               display "No Pythagorean triplet found summing to "
+                   target-sum
+               move 16 to return-code
+           end-if
            stop run.
+
+       READ-PARAMETERS.
+           move spaces to param-filepath
+           move default-param-filepath to param-filepath
+           call "paramrdr" using param-filepath param-table
+               param-count param-status
+           if param-status not = "00"
+               display
+                   "No parameter file " function trim(param-filepath)
+                   ", using default target sum " target-sum
+           else
+               perform varying param-index from 1 by 1
+                       until param-index > param-count
+                   move param-slot(param-index) to param-entry
+                   if param-key = "TARGETSUM"
+                       compute numval-check =
+                           function test-numval(param-value)
+                       if numval-check not = 0
+                           display "Error: "
+                               function trim(param-value)
+                               " is not a valid target sum"
+                               upon syserr
+                           move 16 to return-code
+                           stop run
+                       end-if
+                       move function numval(param-value)
+                           to target-sum
+                   end-if
+                   if param-key = "MODE"
+                       if param-value = "ALL"
+                           set is-find-all-mode to true
+                       end-if
+                   end-if
+               end-perform
+           end-if.
+
+       REPORT-TRIPLET.
+           add 1 to triplets-found
+           move side-a to side-a-edit
+           move side-b to side-b-edit
+           move side-c to side-c-edit
+           display pythagorean-triplet-edited end-display
+           compute triplet-product = side-a * side-b * side-c
+               end-compute
+           display
+               side-a " * " side-b " * " side-c
+               " = " triplet-product
+           end-display
+           if is-find-all-mode
+               move side-a to side-a-display
+               move side-b to side-b-display
+               move side-c to side-c-display
+               move triplet-product to triplet-product-display
+               move spaces to triplet-report-line
+               string
+                   side-a-display delimited size " * " delimited size
+                   side-b-display delimited size " * " delimited size
+                   side-c-display delimited size " = " delimited size
+                   triplet-product-display delimited size
+                   into triplet-report-line
+               end-string
+               write triplet-report-line
+           end-if.
        end program euler0009.
