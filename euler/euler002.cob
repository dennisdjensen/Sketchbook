@@ -2,6 +2,11 @@
       * Date: 30 June 2015
       * Purpose: Calculate the sum of even fibonacci terms <= 4 mio.
       * Tectonics: cobc -x euler002.cob
+      * Modifications:
+      *   09 Aug 2026 - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *               - Sets RETURN-CODE before STOP RUN so a
+      *                 scheduler can tell a clean run from a failure.
        identification division.
        program-id. euler002.
        data division.
@@ -13,15 +18,27 @@
            05  hold                    pic 9(7).
        01  sum-of-even-terms           pic 9(20).
        01  sum-of-even-terms-edited    pic z(19)9.
+       01  ledger-start-time           pic 9(8).
+       01  ledger-answer-text          pic X(40).
 
        procedure division.
        main-procedure.
+           accept ledger-start-time from time.
            move 1 to term1.
            move 2 to term2.
            perform fibonacci until term1 > target-term.
            move sum-of-even-terms to sum-of-even-terms-edited.
            display "Sum of even fibonacci terms <= " target-term ": "
                    function trim(sum-of-even-terms-edited leading).
+           move spaces to ledger-answer-text
+           string
+               "sum=" function trim(sum-of-even-terms-edited leading)
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler002    " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
            stop run.
 
        fibonacci.
