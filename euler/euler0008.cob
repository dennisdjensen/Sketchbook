@@ -2,55 +2,216 @@
       * Date: 01 July 2015
       * Purpose: Find largest product of 13 adjacent digits in a series.
       * Tectonics: cobc -x euler0008.cob
+      * Modifications:
+      *   09 Aug 2026 - The digit series is now read from an input
+      *                 file (defaulting to p008_digits.txt) instead of
+      *                 a compiled-in literal, so a new series can be
+      *                 loaded without a recompile.
+      *               - The window product is now maintained with a
+      *                 sliding multiply/divide (tracking how many
+      *                 zero digits are in the window) instead of
+      *                 remultiplying all 13 digits at every position.
+      *               - The top 10 window positions and products are
+      *                 now reported, not only the single winner.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *   09 Aug 2026 - Digit-series file status is now checked and
+      *                 reported through the suite's shared FILESTAT/
+      *                 FILEERR copybook and subprogram, instead of a
+      *                 local status field and an ad hoc message.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. euler0008.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select digit-series-file
+               assign to digit-series-filepath
+               organization is line sequential
+               file status is digit-series-status.
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  digit-series-file.
+       01  digit-series-record      pic X(10000).
+
        WORKING-STORAGE SECTION.
-       01  thousand-digits         pic x(1000)  values   "73167176531330
-      -"6249192251196744265747423553491949349698352031277450632623957831
-      -"8016984801869478851843858615607891129494954595017379583319528532
-      -"0880551112540698747158523863050715693290963295227443043557668966
-      -"4895044524452316173185640309871112172238311362229893423380308135
-      -"3362766142828064444866452387493035890729629049156044077239071381
-      -"0515859307960866701724271218839987979087922749219016997208880937
-      -"7665727333001053367881220235421809751254540594752243525849077116
-      -"7055601360483958644670632441572215539753697817977846174064955149
-      -"2908625693219784686224828397224137565705605749026140797296865241
-      -"4535100474821663704844031998900088952434506585412275886668811642
-      -"7171479924442928230863465674813919123162824586178664583591245665
-      -"2947654568284891288314260769004224219022671055626321111109370544
-      -"2175069416589604080719840385096245544436298123098787992724428490
-      -"9188845801561660979191338754992005240636899125607176060588611646
-      -"7109405077541002256983155200055935729725716362695618826704282524
-      -"83600823257530420752963450".
+       01  digit-series-filepath    pic X(80).
+       01  default-digit-filepath   pic X(80) value "p008_digits.txt".
+           copy filestat replacing ==:PREFIX:== by ==digit-series==.
+       01  fileerr-operation        pic X(10).
+       01  file-error-severity      pic 9 comp.
+       01  window-length            pic 999 value 13.
+       01  thousand-digits          pic x(10000).
        01  digit-table redefines thousand-digits.
-           05 digits                   pic 9 occurs 1000 times.
+           05 digits                   pic 9 occurs 10000 times.
+       01  series-length            pic 9(5) usage is computational.
        01  product-digit-table.
            05 product-digits           pic 9 occurs 13 times.
        01  product                     pic 9(13) usage is computational.
-       01  max-product                 pic 9(13) usage is computational.
-       01  i                           pic 999 usage is computational.
+       01  zero-count                  pic 99  usage is computational.
+       01  i                           pic 9(5) usage is computational.
        01  j                           pic 999 usage is computational.
-       01  product-where               pic 999 usage is computational.
+       01  k                           pic 99  usage is computational.
+       01  top-count                   pic 99  value zero.
+       01  product-valid                pic X  value "N".
+           88 is-product-valid          value "Y" when set to false "N".
+       01  leaving-digit                pic 9.
+       01  entering-digit               pic 9.
+       01  top-results.
+           05  top-result               occurs 10 times.
+               10  top-product          pic 9(13) comp.
+               10  top-where             pic 9(5)  comp.
+       01  ledger-start-time            pic 9(8).
+       01  ledger-answer-text           pic X(40).
+       01  top-product-display          pic Z(12)9.
+       01  top-where-display            pic Z(4)9.
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           perform varying i from 1 by 1 until i > 1000 - 13 + 1
-               move 1 to product
-               perform varying j from 0 by 1 until j = 13
-                   compute product = product * digits(i + j)
-               end-perform
-               if product > max-product
-                   move product to max-product
-                   move i to product-where
-                   move thousand-digits(i:13) to product-digit-table
+           accept ledger-start-time from time
+           perform read-digit-series
+           perform slide-window
+           perform display-top-ten
+           move top-product(1) to top-product-display
+           move top-where(1) to top-where-display
+           move spaces to ledger-answer-text
+           string
+               "max product=" function trim(top-product-display leading)
+               " at " function trim(top-where-display leading)
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler0008   " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
+           STOP RUN.
+
+       READ-DIGIT-SERIES.
+           move spaces to digit-series-filepath
+           accept digit-series-filepath from command-line
+           if digit-series-filepath = spaces
+               move default-digit-filepath to digit-series-filepath
+           end-if
+           open input digit-series-file
+           if not digit-series-status-ok
+               move "OPEN" to fileerr-operation
+               call "fileerr" using "euler0008   " digit-series-filepath
+                   fileerr-operation digit-series-status
+                   file-error-severity
+               move 16 to return-code
+               stop run
+           end-if
+           move zero to series-length
+           move spaces to thousand-digits
+           perform until digit-series-status-eof
+               read digit-series-file into digit-series-record
+                   at end
+                       continue
+                   not at end
+                       move function trim(digit-series-record)
+                           to digit-series-record
+                       compute i =
+                           series-length
+                           + function length(
+                               function trim(digit-series-record))
+                       move function trim(digit-series-record)
+                           to thousand-digits(series-length + 1:)
+                       move i to series-length
+               end-read
+           end-perform
+           close digit-series-file.
+
+      * Maintain the running product with a sliding multiply/divide.
+      * A digit of zero can't be divided out, so zero-count tracks how
+      * many zero digits are currently in the window; while it is
+      * greater than zero the window's product is simply zero, and the
+      * running product is rebuilt from scratch the moment the last
+      * zero slides back out of the window.
+       SLIDE-WINDOW.
+           move 1 to i
+           move zero to zero-count
+           perform varying j from 1 by 1 until j > window-length
+               if digits(j) = zero
+                   add 1 to zero-count
                end-if
            end-perform
-           display
-               "Maximum product of 13 adjacent digits: "
-               max-product " at " product-where
-               " -> " product-digit-table
-           end-display
-           STOP RUN.
+           if zero-count = zero
+               perform rebuild-product
+               set is-product-valid to true
+           else
+               set is-product-valid to false
+           end-if
+           perform record-candidate
+           perform varying i from 2 by 1
+                   until i > series-length - window-length + 1
+               move digits(i - 1) to leaving-digit
+               move digits(i + window-length - 1) to entering-digit
+               if leaving-digit = zero
+                   subtract 1 from zero-count
+               end-if
+               if entering-digit = zero
+                   add 1 to zero-count
+               end-if
+               if zero-count = zero
+                   if is-product-valid
+                       compute product =
+                           (product / leaving-digit) * entering-digit
+                   else
+                       perform rebuild-product
+                   end-if
+                   set is-product-valid to true
+               else
+                   set is-product-valid to false
+               end-if
+               perform record-candidate
+           end-perform.
+
+       REBUILD-PRODUCT.
+           move 1 to product
+           perform varying k from 0 by 1 until k > window-length - 1
+               compute product = product * digits(i + k)
+           end-perform.
+
+       RECORD-CANDIDATE.
+           if is-product-valid
+               move thousand-digits(i:window-length)
+                   to product-digit-table
+               perform insert-top-ten
+           end-if.
+
+       INSERT-TOP-TEN.
+           if top-count < 10
+               add 1 to top-count
+               move product to top-product(top-count)
+               move i       to top-where(top-count)
+               perform resift-top-ten
+           else
+               if product > top-product(10)
+                   move product to top-product(10)
+                   move i       to top-where(10)
+                   perform resift-top-ten
+               end-if
+           end-if.
+
+       RESIFT-TOP-TEN.
+           perform varying k from top-count by -1 until k = 1
+               if top-product(k) > top-product(k - 1)
+                   move top-product(k)   to product
+                   move top-product(k - 1) to top-product(k)
+                   move product            to top-product(k - 1)
+                   move top-where(k)     to j
+                   move top-where(k - 1)   to top-where(k)
+                   move j                   to top-where(k - 1)
+               end-if
+           end-perform.
+
+       DISPLAY-TOP-TEN.
+           display "Top " top-count
+               " products of " window-length " adjacent digits:"
+           perform varying k from 1 by 1 until k > top-count
+               move thousand-digits(top-where(k):window-length)
+                   to product-digit-table
+               display k ": " top-product(k) " at " top-where(k)
+                   " -> " product-digit-table
+           end-perform.
        END PROGRAM euler0008.
