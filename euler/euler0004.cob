@@ -3,9 +3,46 @@
       * Purpose: Find the largest palindrome of
       *          the product of two 3-digit numbers.
       * Tectonics: cobc -x euler0004.cob
+      * Modifications:
+      *   09 Aug 2026 - Stop the outer i loop as soon as i * 999 can no
+      *                 longer beat the best palindrome found so far.
+      *               - Every palindrome product found during the run
+      *                 is now kept, ranked, and written to a report
+      *                 file instead of only the single winner.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
        identification division.
        program-id. euler0004.
+       environment division.
+       input-output section.
+       file-control.
+           select candidates-file
+               assign to "euler0004-candidates.tmp"
+               organization is line sequential.
+           select sort-work-file
+               assign to "euler0004-sort.tmp".
+           select palindrome-report
+               assign to "euler0004-palindromes.out"
+               organization is line sequential.
        data division.
+       file section.
+       fd  candidates-file.
+       01  candidate-out-rec.
+           05  co-product              pic 9(6).
+           05  co-filler-1             pic x.
+           05  co-a                    pic 999.
+           05  co-filler-2             pic x.
+           05  co-b                    pic 999.
+       sd  sort-work-file.
+       01  sort-rec.
+           05  sr-product              pic 9(6).
+           05  sr-filler-1             pic x.
+           05  sr-a                    pic 999.
+           05  sr-filler-2             pic x.
+           05  sr-b                    pic 999.
+       fd  palindrome-report.
+       01  report-line                 pic X(40).
+
        working-storage section.
        01  i                       pic 999.
        01  j                       pic 999.
@@ -14,21 +51,82 @@
        01  product                 pic 9(6).
        01  max-product             pic 9(6).
        01  palindrome              pic X(6).
+       01  rank-num                pic 9(6).
+       01  candidates-found        pic 9(6) value zero.
+       01  sort-flag               pic X value "N".
+           88  sort-source-done     value "Y".
+       01  ledger-start-time        pic 9(8).
+       01  ledger-answer-text       pic X(40).
 
        procedure division.
        start-finding-palindrome.
+           accept ledger-start-time from time
+           open output candidates-file
            perform with test after
-                   varying i from 999 by -1 until i = 100
+                   varying i from 999 by -1
+                       until i = 100 or i * 999 < max-product
                    after   j from   i by -1 until j = 100
                compute product = i * j
                move product to palindrome
                if palindrome = function reverse(palindrome)
-                          and product > max-product
-                   move product to max-product
-                   move i to a
-                   move j to b
+                   move product to co-product
+                   move space   to co-filler-1 co-filler-2
+                   move i       to co-a
+                   move j       to co-b
+                   write candidate-out-rec
+                   add 1 to candidates-found
+                   if product > max-product
+                       move product to max-product
+                       move i to a
+                       move j to b
+                   end-if
                end-if
            end-perform.
+           close candidates-file.
+           perform write-ranked-report.
+           call "CBL_DELETE_FILE" using "euler0004-candidates.tmp".
            display "Largest palindrome: " a " * " b " = " max-product.
+           display "Palindromes found: " candidates-found
+               " (see euler0004-palindromes.out)".
+           move spaces to ledger-answer-text
+           string
+               "max=" max-product " a=" a " b=" b
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler0004   " ledger-answer-text
+               ledger-start-time
+           move zero to return-code.
            stop run.
+
+       write-ranked-report.
+           sort sort-work-file on descending key sr-product
+               using candidates-file
+               output procedure is emit-ranked-line.
+
+       emit-ranked-line.
+           open output palindrome-report
+           move zero to rank-num
+           move "N" to sort-flag
+           perform until sort-source-done
+               return sort-work-file
+                   at end
+                       set sort-source-done to true
+                   not at end
+                       add 1 to rank-num
+                       move spaces to report-line
+                       string
+                           rank-num              delimited size
+                           ". "                  delimited size
+                           sr-product            delimited size
+                           " = "                 delimited size
+                           sr-a                  delimited size
+                           " * "                 delimited size
+                           sr-b                  delimited size
+                           into report-line
+                       end-string
+                       write report-line
+               end-return
+           end-perform
+           close palindrome-report.
        end program euler0004.
