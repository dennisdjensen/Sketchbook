@@ -2,57 +2,90 @@
       * Date: 5 July 2015
       * Purpose: The digit sum of factorial 100. A copy of euler016.
       * Tectonics: cobc -x euler016.cob
+      * Modifications:
+      *   09 Aug 2026 - Replaced the "dc" shell-out with a native
+      *                 multiplying loop over a digit array, so the
+      *                 program no longer depends on an external
+      *                 calculator being on the path.
+      *               - The factorial N is now a run-time parameter
+      *                 (command-line argument 1, defaulting to 100),
+      *                 with a guard that stops cleanly instead of
+      *                 wrapping silently if N is too large for the
+      *                 digit table.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *               - COMPUTE-FACTORIAL and SUM-DIGITS now CALL the
+      *                 shared BIGNUM subprogram instead of keeping
+      *                 their own digit array and multiplying loop, the
+      *                 same engine euler0016 now uses for its power of
+      *                 two; the too-large guard moved there with it.
+      *               - The factorial N argument is now checked with
+      *                 FUNCTION TEST-NUMVAL before conversion, so a
+      *                 non-numeric value is rejected instead of
+      *                 silently running with N of zero.
        identification division.
        program-id. euler016.
-       environment division.
-       configuration section.
-       input-output section.
-       file-control.
-           select digit-input
-               assign to "factorial-digits.txt"
-               organization is sequential.
       ******************************************************************
        data division.
-       file section.
-       FD  digit-input.
-       01  input-rec   pic X(32768).
-
        working-storage section.
-       01  digit-sum   pic 999999 value is zero usage is computational.
-       01  digit       pic 9      usage is computational.
-       01  i           pic 9999   comp.
-       01  command-status pic s9(9).
+       01  factorial-n-arg    pic X(10).
+       01  numval-check       pic 99 comp.
+       01  factorial-n        pic 9(5) comp value 100.
+       01  digit-sum          pic 9(7) comp value zero.
+       01  ledger-start-time  pic 9(8).
+       01  ledger-answer-text pic X(40).
+       01  factorial-n-display pic Z(4)9.
+       01  digit-sum-display  pic Z(6)9.
+           copy bignumrec.
       ******************************************************************
        procedure division.
        main-procedure.
-           perform calculate-digits through clean-up.
+           accept ledger-start-time from time
+           perform read-parameters
+           perform compute-factorial
+           perform show-result
+           move factorial-n to factorial-n-display
+           move digit-sum to digit-sum-display
+           move spaces to ledger-answer-text
+           string
+               function trim(factorial-n-display leading) "!"
+               " digitsum=" function trim(digit-sum-display leading)
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler016    " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
            stop run.
 
-       calculate-digits.
-           call "SYSTEM"
-               using "dc -e '[d1-d1<!*]s! 100l!xp' " &
-                     "| sed -e 's/[^0-9]//g' " &
-                     "| tr -d '\n' > factorial-digits.txt"
-               returning command-status.
-           if command-status not equal zero
-               display "Failed to run calculation of factorial digits."
-               stop run.
-
-       read-digits.
-           open input digit-input
-           read digit-input
-           close digit-input.
+       read-parameters.
+           move spaces to factorial-n-arg
+           display 1 upon argument-number
+           accept factorial-n-arg from argument-value
+           if factorial-n-arg not = spaces
+               compute numval-check =
+                   function test-numval(factorial-n-arg)
+               if numval-check not = 0
+                   display "Error: " function trim(factorial-n-arg)
+                       " is not a valid factorial N" upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+               move function numval(factorial-n-arg) to factorial-n
+           end-if.
 
-       digit-summation.
-           perform varying i from 1 by 1
-                   until input-rec(i:1) = space or i > 9000
-               move input-rec(i:1) to digit
-               add digit to digit-sum
-           end-perform.
+       compute-factorial.
+           set bignum-op-factorial to true
+           move factorial-n to bignum-n
+           call "bignum" using bignum-op bignum-n
+               bignum-digit-sum bignum-overflow
+           if bignum-overflow-yes
+               display "Factorial N too large for the digit table."
+               move 16 to return-code
+               stop run
+           end-if
+           move bignum-digit-sum to digit-sum.
 
        show-result.
-           display "Digit sum: " digit-sum.
-
-       clean-up.
-           call "CBL_DELETE_FILE" using "factorial-digits.txt".
+           display factorial-n "! digit sum: " digit-sum.
        end program euler016.
