@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared results-ledger writer. Every program in the
+      *          suite CALLs this with its PROGRAM-ID, its answer
+      *          formatted as text, and the PIC 9(8) HHMMSSCC time it
+      *          started at (from ACCEPT ... FROM TIME), and gets one
+      *          line appended to the shared results-ledger.log with
+      *          the run date, finish time, and elapsed seconds, so
+      *          answers and runtimes can be tracked across reruns
+      *          without each program inventing its own logging.
+      * Tectonics: cobc -m ledger.cob
+      ******************************************************************
+       identification division.
+       program-id. ledger.
+      ******************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select results-ledger-file
+               assign to "results-ledger.log"
+               organization is line sequential
+               file status is ledger-file-status.
+      ******************************************************************
+       data division.
+       file section.
+       fd  results-ledger-file.
+           copy ledgrec.
+
+       working-storage section.
+       01  ledger-file-status          pic XX.
+           88  ledger-file-ok          value "00".
+       01  current-date-digits         pic 9(8).
+       01  current-time-digits         pic 9(8).
+       01  end-time-parts redefines current-time-digits.
+           05  end-hh                  pic 99.
+           05  end-mm                  pic 99.
+           05  end-ss                  pic 99.
+           05  end-cc                  pic 99.
+       01  start-time-digits           pic 9(8).
+       01  start-time-parts redefines start-time-digits.
+           05  start-hh                pic 99.
+           05  start-mm                pic 99.
+           05  start-ss                pic 99.
+           05  start-cc                pic 99.
+       01  start-hundredths            pic 9(8).
+       01  end-hundredths              pic 9(8).
+       01  elapsed-hundredths          pic 9(8).
+       01  hundredths-per-day          pic 9(8) value 8640000.
+
+       linkage section.
+       01  lk-ledger-program-id        pic X(12).
+       01  lk-ledger-answer            pic X(40).
+       01  lk-ledger-start-time        pic 9(8).
+      ******************************************************************
+       procedure division using lk-ledger-program-id
+               lk-ledger-answer lk-ledger-start-time.
+       append-ledger-entry.
+           move spaces to ledger-record
+           move lk-ledger-start-time to start-time-digits
+           accept current-date-digits from date yyyymmdd
+           accept current-time-digits from time
+           perform compute-elapsed
+           move lk-ledger-program-id to ledger-program-id
+           perform format-run-date
+           perform format-run-time
+           move lk-ledger-answer to ledger-answer
+           open extend results-ledger-file
+           if not ledger-file-ok
+               open output results-ledger-file
+           end-if
+           write ledger-record
+           close results-ledger-file
+           goback.
+
+      * The start/finish times are each packed HHMMSSCC; convert both
+      * to a plain count of hundredths-of-a-second since midnight and
+      * subtract, adding a full day back in for the (rare, but real
+      * for an overnight batch window) case where the job crossed
+      * midnight while it ran.
+       compute-elapsed.
+           compute start-hundredths =
+               start-hh * 360000 + start-mm * 6000
+               + start-ss * 100 + start-cc
+           compute end-hundredths =
+               end-hh * 360000 + end-mm * 6000
+               + end-ss * 100 + end-cc
+           if end-hundredths < start-hundredths
+               compute elapsed-hundredths =
+                   end-hundredths - start-hundredths
+                   + hundredths-per-day
+           else
+               compute elapsed-hundredths =
+                   end-hundredths - start-hundredths
+           end-if
+           compute ledger-elapsed-seconds =
+               elapsed-hundredths / 100.
+
+       format-run-date.
+           string
+               current-date-digits(1:4) "-"
+               current-date-digits(5:2) "-"
+               current-date-digits(7:2)
+               delimited by size
+               into ledger-run-date
+           end-string.
+
+       format-run-time.
+           string
+               end-hh ":" end-mm ":" end-ss
+               delimited by size
+               into ledger-run-time
+           end-string.
+       end program ledger.
