@@ -0,0 +1,269 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Nightly consolidated batch summary report. Reads the
+      *          suite-wide results ledger (results-ledger.log) and
+      *          the suite-wide run log (batch-run.log, maintained by
+      *          BATCHDRV) and prints one line per job that shows its
+      *          last run's status, its runtime, and whether its
+      *          answer drifted from the run before that - so the
+      *          morning check is reading one report instead of
+      *          scrolling back through last night's console output.
+      * Note:    The run log's job name comes from the first word of
+      *          the control-cards line (e.g. "./euler0004"), while
+      *          the ledger's program id is whatever name the program
+      *          passes to CALL "ledger" (e.g. "euler0004"). This
+      *          report strips a leading "./" before matching the two
+      *          up, and then consults a small job-name-to-ledger-id
+      *          alias table for the two known mismatches inherited
+      *          from older naming - euler0003 (control-cards job
+      *          name) logs to the ledger as prob0003, and euler020
+      *          (control-cards job name) logs to the ledger as
+      *          euler016 - before giving up and reporting a job's
+      *          answer history as not available.
+      * Tectonics: cobc -x batchrpt.cob
+      ******************************************************************
+       identification division.
+       program-id. batchrpt.
+       environment division.
+       input-output section.
+       file-control.
+           select optional ledger-file
+               assign to "results-ledger.log"
+               organization is line sequential
+               file status is ledger-file-status.
+           select optional run-log-file
+               assign to "batch-run.log"
+               organization is line sequential
+               file status is run-log-file-status.
+      ******************************************************************
+       data division.
+       file section.
+       fd  ledger-file.
+           copy ledgrec.
+       fd  run-log-file.
+           copy runlogrec.
+
+       working-storage section.
+       01  ledger-file-status          pic XX.
+           88  ledger-file-ok          value "00".
+           88  ledger-file-eof         value "10".
+       01  run-log-file-status         pic XX.
+           88  run-log-file-ok         value "00".
+           88  run-log-file-eof        value "10".
+       01  ledger-table.
+           05  ledger-entry occurs 100 times indexed by ledger-idx.
+               10  ledger-entry-name           pic X(12).
+               10  ledger-entry-latest-answer  pic X(40).
+               10  ledger-entry-latest-elapsed pic ZZZZ9.99.
+               10  ledger-entry-previous-answer pic X(40).
+               10  ledger-entry-has-previous   pic X value "N".
+                   88  ledger-entry-has-previous-yes value "Y".
+       01  ledger-entry-count          pic 9(4) comp value zero.
+       01  ledger-entry-found          pic X value "N".
+           88  ledger-entry-was-found  value "Y".
+       01  run-log-table.
+           05  run-log-entry occurs 100 times indexed by run-log-idx.
+               10  run-log-entry-name          pic X(12).
+               10  run-log-entry-status        pic X(7).
+               10  run-log-entry-return-code   pic -9(5).
+               10  run-log-entry-run-date      pic X(10).
+               10  run-log-entry-start-time    pic X(8).
+               10  run-log-entry-end-time      pic X(8).
+       01  run-log-entry-count         pic 9(4) comp value zero.
+       01  run-log-entry-found         pic X value "N".
+           88  run-log-entry-was-found value "Y".
+       01  job-alias-table.
+           05  job-alias-entry occurs 2 times
+                   indexed by job-alias-idx.
+               10  job-alias-job-name     pic X(12).
+               10  job-alias-ledger-name  pic X(12).
+       01  job-alias-count             pic 9(4) comp value 2.
+       01  match-key                   pic X(12).
+       01  match-idx                   pic 9(4) comp.
+       01  drift-flag                  pic X(9).
+       01  runtime-display             pic ZZZZ9.99.
+       01  jobs-reported                pic 9(4) comp value zero.
+      ******************************************************************
+       procedure division.
+       main-procedure.
+           perform build-job-alias-table
+           perform load-ledger-history
+           perform load-run-log-history
+           perform print-report
+           move zero to return-code
+           stop run.
+
+      * Job names on the control-cards line don't always match the
+      * program-id the job itself passes to CALL "ledger" - these two
+      * pairs are the known survivors of older naming, kept here
+      * instead of silently reporting a job's history as unavailable.
+       build-job-alias-table.
+           move "euler0003" to job-alias-job-name(1)
+           move "prob0003"  to job-alias-ledger-name(1)
+           move "euler020"  to job-alias-job-name(2)
+           move "euler016"  to job-alias-ledger-name(2).
+
+       load-ledger-history.
+           open input ledger-file
+           if ledger-file-ok
+               perform until ledger-file-eof
+                   read ledger-file
+                       at end
+                           continue
+                       not at end
+                           perform record-ledger-entry
+                   end-read
+               end-perform
+               close ledger-file
+           end-if.
+
+       record-ledger-entry.
+           perform find-ledger-entry
+           if ledger-entry-was-found
+               move ledger-entry-latest-answer(match-idx)
+                   to ledger-entry-previous-answer(match-idx)
+               set ledger-entry-has-previous-yes(match-idx) to true
+           else
+               add 1 to ledger-entry-count
+               move ledger-entry-count to match-idx
+               move ledger-program-id to ledger-entry-name(match-idx)
+           end-if
+           move ledger-answer to ledger-entry-latest-answer(match-idx)
+           move ledger-elapsed-seconds
+               to ledger-entry-latest-elapsed(match-idx).
+
+       find-ledger-entry.
+           move "N" to ledger-entry-found
+           perform varying ledger-idx from 1 by 1
+                   until ledger-idx > ledger-entry-count
+               if ledger-entry-name(ledger-idx) = ledger-program-id
+                   move "Y" to ledger-entry-found
+                   move ledger-idx to match-idx
+                   move ledger-entry-count to ledger-idx
+               end-if
+           end-perform.
+
+       load-run-log-history.
+           open input run-log-file
+           if run-log-file-ok
+               perform until run-log-file-eof
+                   read run-log-file
+                       at end
+                           continue
+                       not at end
+                           perform record-run-log-entry
+                   end-read
+               end-perform
+               close run-log-file
+           end-if.
+
+       record-run-log-entry.
+           perform find-run-log-entry
+           if not run-log-entry-was-found
+               add 1 to run-log-entry-count
+               move run-log-entry-count to match-idx
+               move run-log-job-name to run-log-entry-name(match-idx)
+           end-if
+           move run-log-status to run-log-entry-status(match-idx)
+           move run-log-return-code
+               to run-log-entry-return-code(match-idx)
+           move run-log-run-date to run-log-entry-run-date(match-idx)
+           move run-log-start-time
+               to run-log-entry-start-time(match-idx)
+           move run-log-end-time to run-log-entry-end-time(match-idx).
+
+       find-run-log-entry.
+           move "N" to run-log-entry-found
+           perform varying run-log-idx from 1 by 1
+                   until run-log-idx > run-log-entry-count
+               if run-log-entry-name(run-log-idx) = run-log-job-name
+                   move "Y" to run-log-entry-found
+                   move run-log-idx to match-idx
+                   move run-log-entry-count to run-log-idx
+               end-if
+           end-perform.
+
+       print-report.
+           display "Batch summary report"
+           display "====================="
+           if run-log-entry-count = zero
+               display
+                   "No run-log entries found; nothing ran overnight."
+           else
+               perform varying run-log-idx from 1 by 1
+                       until run-log-idx > run-log-entry-count
+                   perform report-one-job
+               end-perform
+               display "---------------------"
+               display jobs-reported " job(s) reported"
+           end-if.
+
+       report-one-job.
+           add 1 to jobs-reported
+           perform strip-job-name-prefix
+           perform find-ledger-entry-by-key
+           if ledger-entry-was-found
+               move ledger-entry-latest-elapsed(match-idx)
+                   to runtime-display
+               if ledger-entry-has-previous-yes(match-idx)
+                   if ledger-entry-previous-answer(match-idx)
+                           = ledger-entry-latest-answer(match-idx)
+                       move "unchanged" to drift-flag
+                   else
+                       move "DRIFT    " to drift-flag
+                   end-if
+               else
+                   move "baseline " to drift-flag
+               end-if
+           else
+               move zero to runtime-display
+               move "N/A      " to drift-flag
+           end-if
+           display
+               function trim(run-log-entry-name(run-log-idx))
+               " status=" run-log-entry-status(run-log-idx)
+               " rc=" run-log-entry-return-code(run-log-idx)
+               " runtime=" function trim(runtime-display) "s"
+               " answer=" drift-flag.
+
+       strip-job-name-prefix.
+           if run-log-entry-name(run-log-idx)(1:2) = "./"
+               move run-log-entry-name(run-log-idx)(3:10)
+                   to match-key
+           else
+               move run-log-entry-name(run-log-idx) to match-key
+           end-if.
+
+       find-ledger-entry-by-key.
+           move "N" to ledger-entry-found
+           perform varying ledger-idx from 1 by 1
+                   until ledger-idx > ledger-entry-count
+               if ledger-entry-name(ledger-idx) = match-key
+                   move "Y" to ledger-entry-found
+                   move ledger-idx to match-idx
+                   move ledger-entry-count to ledger-idx
+               end-if
+           end-perform
+           if not ledger-entry-was-found
+               perform resolve-job-alias
+           end-if.
+
+       resolve-job-alias.
+           perform varying job-alias-idx from 1 by 1
+                   until job-alias-idx > job-alias-count
+               if job-alias-job-name(job-alias-idx) = match-key
+                   move job-alias-ledger-name(job-alias-idx)
+                       to match-key
+                   perform varying ledger-idx from 1 by 1
+                           until ledger-idx > ledger-entry-count
+                       if ledger-entry-name(ledger-idx) = match-key
+                           move "Y" to ledger-entry-found
+                           move ledger-idx to match-idx
+                           move ledger-entry-count to ledger-idx
+                       end-if
+                   end-perform
+                   move job-alias-count to job-alias-idx
+               end-if
+           end-perform.
+       end program batchrpt.
