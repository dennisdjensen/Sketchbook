@@ -1,42 +1,112 @@
       * Author: Dennis Decker Jensen
       * Date: 01 July 2015
       * Purpose: Find the 10,000st prime number.
-      * Tectonics: cobc -x euler0007.cob
+      * Tectonics: cobc -x euler0007.cob nextprime.cob
+      * Modifications:
+      *   09 Aug 2026 - Prime candidate generation moved into the
+      *                 shared NEXTPRIME subprogram (also used by
+      *                 euler0010) instead of a private copy of the
+      *                 trial-division loop.
+      *               - Counter and prime candidate are checkpointed to
+      *                 a restart file every 500 primes, so a rerun
+      *                 picks up where a killed batch window left off.
+      *               - Every prime found is appended to a PRIME-LIST
+      *                 file so other jobs can reuse it instead of
+      *                 re-factoring from scratch.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
        identification division.
        program-id. euler0007.
+       environment division.
+       input-output section.
+       file-control.
+           select optional restart-file
+               assign to "euler0007.restart"
+               organization is line sequential
+               file status is restart-file-status.
+           select prime-list-file
+               assign to "euler0007-primes.out"
+               organization is line sequential.
       ******************************************************************
        data division.
+       file section.
+       fd  restart-file.
+       01  restart-line                        pic X(40).
+       fd  prime-list-file.
+       01  prime-list-line                     pic 9(10).
+
        working-storage section.
        77  prime-candidate                     pic 9(10) value zeroes.
-       01  factor                              pic 9(10).
-       01  prime-flag                          pic X.
-           88  is-prime                        value "Y"
-                                   when set to false "N".
        77  counter                             pic 9(10) value 1.
        77  how-many-primes                     pic 9(10) value 10001.
+       77  checkpoint-interval                 pic 9(10) value 500.
+       77  restart-file-status                 pic XX.
+           88  restart-file-ok                  value "00".
+       77  resuming                            pic X value "N".
+           88  is-resuming                     value "Y".
+       01  ledger-start-time                   pic 9(8).
+       01  ledger-answer-text                  pic X(40).
       ******************************************************************
        procedure division.
        find-primes.
-           perform next-prime-candidate varying counter from 1 by 1
-                   until counter > how-many-primes.
-           stop run.
-       next-prime-candidate.
-           if prime-candidate = 2
-               move 3 to prime-candidate
+           accept ledger-start-time from time
+           perform load-checkpoint
+           if is-resuming
+               open extend prime-list-file
            else
-               add 2 to prime-candidate.
-           set is-prime to true.
-      *    display "Testing " prime-candidate.
-           perform varying factor from 2 by 1
-                   until factor * factor > prime-candidate
-               if function mod(prime-candidate, factor) is zero
-                   set is-prime to false
-                   exit perform
-               end-if
-           end-perform.
-           if is-prime
+               open output prime-list-file
+           end-if
+           perform varying counter from counter by 1
+                   until counter > how-many-primes
+               call "nextprime" using prime-candidate
+               move prime-candidate to prime-list-line
+               write prime-list-line
                display "Prime number #" counter ": " prime-candidate
-           else
-               go to next-prime-candidate.
+               if function mod(counter, checkpoint-interval) = zero
+                   perform save-checkpoint
+               end-if
+           end-perform
+           close prime-list-file
+           call "CBL_DELETE_FILE" using "euler0007.restart"
+           move spaces to ledger-answer-text
+           string
+               "prime#" how-many-primes "=" prime-candidate
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler0007   " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
+           stop run.
+
+       LOAD-CHECKPOINT.
+           open input restart-file
+           if restart-file-ok
+               read restart-file into restart-line
+               if restart-file-ok
+                   unstring restart-line delimited by all spaces
+                       into counter prime-candidate
+                   end-unstring
+                   add 1 to counter
+                   set is-resuming to true
+                   display "Resuming from prime #" counter
+               end-if
+           end-if
+      * GnuCOBOL still treats a SELECT OPTIONAL file as open after a
+      * failed OPEN INPUT (file not found), so this has to close
+      * either way or the first SAVE-CHECKPOINT's OPEN OUTPUT fails
+      * with file status 41.
+           close restart-file.
 
+       SAVE-CHECKPOINT.
+           open output restart-file
+           move spaces to restart-line
+           string
+               counter          delimited size
+               " "              delimited size
+               prime-candidate  delimited size
+               into restart-line
+           end-string
+           write restart-line
+           close restart-file.
        end program euler0007.
