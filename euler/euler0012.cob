@@ -4,10 +4,106 @@
       *          with number of divisors > 500
       * Method: Number of divisors
       *         = the product of exponents + 1 of each prime factor
+      * Modifications:
+      *   09 Aug 2026 - The triangle-count ceiling and the divisor-
+      *                 count threshold are now read from a parameter
+      *                 file instead of being wired-in literals.
+      *               - The search can now be checkpointed and resumed,
+      *                 since a run all the way to a high ceiling can
+      *                 take a while.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *               - Parameter file now reads through the shared
+      *                 PARAMRDR routine in the suite's CEILING=/
+      *                 THRESHOLD= key-value format, rather than its
+      *                 own one-value-per-line layout.
+      *               - FIND-DIVISORS-COUNT now walks the shared SIEVE
+      *                 subprogram's prime table instead of trial
+      *                 dividing by every integer, falling back to
+      *                 trial division only past the table's last
+      *                 entry.
+      *               - Every triangle number tested, and its divisor
+      *                 count, is now written to a permanent audit
+      *                 file instead of being discarded once the next
+      *                 triangle number is tested, so divisor-count
+      *                 growth can be charted afterward without
+      *                 rerunning the search. The audit file is
+      *                 extended, not rebuilt, when resuming from a
+      *                 checkpoint.
+      *               - A persistent leaderboard of the top 500
+      *                 triangle numbers by divisor-count-to-size
+      *                 ratio is now kept across reruns, so raising
+      *                 the ceiling or threshold on a later run can be
+      *                 compared against what earlier, smaller runs
+      *                 already found instead of starting from
+      *                 nothing.
        program-id. euler012.
        author. Dennis Decker Jensen.
+       environment division.
+       input-output section.
+       file-control.
+           select optional restart-file
+               assign to "euler012.restart"
+               organization is line sequential
+               file status is restart-file-status.
+           select optional audit-file
+               assign to "euler012.audit"
+               organization is line sequential
+               file status is audit-file-status.
+           select optional leaderboard-file
+               assign to "euler012.leaderboard"
+               organization is line sequential
+               file status is leaderboard-file-status.
+      ******************************************************************
        data division.
+       file section.
+       fd  restart-file.
+       01  restart-file-line    pic X(40).
+       fd  audit-file.
+       01  audit-file-line      pic X(40).
+       fd  leaderboard-file.
+       01  leaderboard-file-line  pic X(20).
+
        working-storage section.
+       01  param-filepath              pic X(80).
+       01  default-param-filepath      pic X(80)
+           value "euler012.parm".
+       01  param-table.
+           05  param-slot              pic X(60) occurs 20 times.
+       01  param-count                 pic 9(4) comp.
+       01  param-status                pic XX.
+       01  param-index                 pic 9(4) comp.
+           copy paramrec.
+           copy sieverec.
+       01  sieve-index                 pic 9(7) comp.
+       01  restart-file-status         pic XX.
+           88  restart-file-ok         value "00".
+           88  restart-file-eof        value "10".
+       01  audit-file-status           pic XX.
+           88  audit-file-ok           value "00".
+       01  leaderboard-file-status     pic XX.
+           88  leaderboard-file-ok     value "00".
+           88  leaderboard-file-eof    value "10".
+       01  leaderboard-table.
+           05  leaderboard-entry occurs 500 times indexed by lb-idx.
+               10  lb-triangle-num     pic 9(10) comp.
+               10  lb-divisors-count   pic 999 comp.
+               10  lb-ratio-scaled     pic 9(9) comp.
+       01  leaderboard-count           pic 9(4) comp value zero.
+       01  leaderboard-has-triangle    pic X value "N".
+           88  leaderboard-has-triangle-yes value "Y".
+       01  lb-candidate-ratio          pic 9(9) comp.
+       01  lb-parsed-triangle          pic 9(10).
+       01  lb-parsed-divisors          pic 999.
+       01  lb-temp-triangle-num        pic 9(10) comp.
+       01  lb-temp-divisors-count      pic 999 comp.
+       01  lb-temp-ratio-scaled        pic 9(9) comp.
+       01  lb-triangle-num-display     pic 9(10).
+       01  lb-divisors-count-display   pic 999.
+       01  lb-report-index             pic 9(4) comp.
+       01  checkpoint-interval         pic 9(6) comp value 1000.
+       01  triangle-ceiling    pic 9(6)  usage comp value 100000.
+       01  divisors-threshold  pic 999   usage comp value 500.
        01  triangle-num        pic 9(10) usage comp value zero.
        01  triangle-count      pic 9(6)  usage comp.
        01  divisors-count      pic 999   usage comp.
@@ -16,29 +112,304 @@
        01  factor-rem          pic 9(10) usage comp.
        01  factor-count        pic 9(10) usage comp.
        01  i                   pic 9(10) usage comp.
+       01  triangle-count-display   pic 9(6).
+       01  triangle-num-display     pic 9(10).
+       01  ledger-start-time        pic 9(8).
+       01  ledger-answer-text       pic X(40).
+       01  divisors-count-display   pic ZZZ9.
 
        procedure division.
        main.
-           perform varying triangle-count from 1 by 1
-                   until triangle-count > 100000
+           accept ledger-start-time from time
+           perform read-parameters
+           perform load-checkpoint
+           perform open-audit-file
+           perform load-leaderboard
+           call "sieve" using sieve-limit sieve-table sieve-count
+           perform varying triangle-count from triangle-count by 1
+                   until triangle-count > triangle-ceiling
                add triangle-count to triangle-num
                move triangle-num to n
 
                move 1 to divisors-count
-               move 2 to i
-               perform find-divisors-count
-               perform find-divisors-count
-                   varying i from 3 by 2 until i * i > n
+               perform varying sieve-index from 1 by 1
+                       until sieve-index > sieve-count
+                           or sieve-prime(sieve-index)
+                               * sieve-prime(sieve-index) > n
+                   move sieve-prime(sieve-index) to i
+                   perform find-divisors-count
+               end-perform
+               if sieve-index > sieve-count and n > 1
+                   compute i = sieve-prime(sieve-count) + 2
+                   perform find-divisors-count
+                       varying i from i by 2 until i * i > n
+               end-if
                if n is greater than 1
                     multiply 2 by divisors-count
                end-if
                display triangle-count ": " triangle-num " has "
                        divisors-count " divisors"
-               if divisors-count > 500
+               perform write-audit-record
+               perform maintain-leaderboard
+               if divisors-count > divisors-threshold
+                   perform delete-checkpoint
+                   close audit-file
+                   perform save-leaderboard
+                   perform display-leaderboard
+                   move triangle-num to triangle-num-display
+                   move divisors-count to divisors-count-display
+                   move spaces to ledger-answer-text
+                   string
+                       "triangle=" function trim(
+                           triangle-num-display leading)
+                       " divisors=" function trim(
+                           divisors-count-display leading)
+                       delimited by size
+                       into ledger-answer-text
+                   end-string
+                   call "ledger" using "euler012    " ledger-answer-text
+                       ledger-start-time
+                   move zero to return-code
                    stop run
+               end-if
+               if function mod(triangle-count, checkpoint-interval)
+                       = zero
+                   perform save-checkpoint
+                   perform save-leaderboard
+               end-if
            end-perform.
+           perform delete-checkpoint
+           close audit-file
+           perform save-leaderboard
+           perform display-leaderboard
+           move spaces to ledger-answer-text
+           string
+               "no triangle number below ceiling exceeded "
+               "divisor threshold" delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler012    " ledger-answer-text
+               ledger-start-time
+           move 16 to return-code
            stop run.
 
+       READ-PARAMETERS.
+           move spaces to param-filepath
+           move default-param-filepath to param-filepath
+           call "paramrdr" using param-filepath param-table
+               param-count param-status
+           if param-status not = "00"
+               display
+                   "No parameter file " function trim(param-filepath)
+                   ", using default ceiling " triangle-ceiling
+                   " and divisor threshold " divisors-threshold
+           else
+               perform varying param-index from 1 by 1
+                       until param-index > param-count
+                   move param-slot(param-index) to param-entry
+                   if param-key = "CEILING"
+                       move function numval(param-value)
+                           to triangle-ceiling
+                   end-if
+                   if param-key = "THRESHOLD"
+                       move function numval(param-value)
+                           to divisors-threshold
+                   end-if
+               end-perform
+           end-if.
+
+       LOAD-CHECKPOINT.
+           move 1 to triangle-count
+           move zero to triangle-num
+           open input restart-file
+           if restart-file-ok
+               read restart-file into restart-file-line
+                   at end
+                       continue
+                   not at end
+                       unstring restart-file-line delimited by all spaces
+                           into triangle-count triangle-num
+                       add 1 to triangle-count
+                       display "Resuming from triangle number #"
+                           triangle-count
+               end-read
+           end-if
+      * GnuCOBOL still treats a SELECT OPTIONAL file as open after a
+      * failed OPEN INPUT (file not found), so this has to close
+      * either way or the first SAVE-CHECKPOINT's OPEN OUTPUT fails
+      * with file status 41 - the same fix LOAD-LEADERBOARD below
+      * already applies for the leaderboard file.
+           close restart-file.
+
+       OPEN-AUDIT-FILE.
+           if triangle-count > 1
+               open extend audit-file
+               if not audit-file-ok
+                   open output audit-file
+               end-if
+           else
+               open output audit-file
+           end-if.
+
+       WRITE-AUDIT-RECORD.
+           move triangle-count to triangle-count-display
+           move triangle-num to triangle-num-display
+           move divisors-count to divisors-count-display
+           move spaces to audit-file-line
+           string
+               triangle-count-display delimited size
+               " "                    delimited size
+               triangle-num-display   delimited size
+               " "                    delimited size
+               function trim(divisors-count-display leading)
+                   delimited size
+               into audit-file-line
+           end-string
+           write audit-file-line.
+
+       LOAD-LEADERBOARD.
+           move zero to leaderboard-count
+           open input leaderboard-file
+           if leaderboard-file-ok
+               perform until leaderboard-file-eof
+                   read leaderboard-file into leaderboard-file-line
+                       at end
+                           continue
+                       not at end
+                           perform parse-leaderboard-line
+                   end-read
+               end-perform
+           end-if
+      * GnuCOBOL still treats a SELECT OPTIONAL file as open after a
+      * failed OPEN INPUT (file not found), so this has to close
+      * either way or the later OPEN OUTPUT in SAVE-LEADERBOARD fails
+      * with file status 41.
+           close leaderboard-file.
+
+       PARSE-LEADERBOARD-LINE.
+           unstring leaderboard-file-line delimited by all spaces
+               into lb-parsed-triangle lb-parsed-divisors
+           end-unstring
+           add 1 to leaderboard-count
+           move lb-parsed-triangle
+               to lb-triangle-num(leaderboard-count)
+           move lb-parsed-divisors
+               to lb-divisors-count(leaderboard-count)
+           compute lb-ratio-scaled(leaderboard-count) =
+               lb-parsed-divisors * 1000000 / lb-parsed-triangle.
+
+      * A fresh unparameterized rerun retests every triangle number
+      * from 1 up again, so the same number that already made an
+      * earlier run's leaderboard would otherwise be re-inserted as a
+      * duplicate every time; checking for it first keeps the
+      * leaderboard a set of distinct triangle numbers across reruns.
+       MAINTAIN-LEADERBOARD.
+           perform find-leaderboard-entry-by-triangle-num
+           if not leaderboard-has-triangle-yes
+               compute lb-candidate-ratio =
+                   divisors-count * 1000000 / triangle-num
+               if leaderboard-count < 500
+                   add 1 to leaderboard-count
+                   move triangle-num
+                       to lb-triangle-num(leaderboard-count)
+                   move divisors-count
+                       to lb-divisors-count(leaderboard-count)
+                   move lb-candidate-ratio
+                       to lb-ratio-scaled(leaderboard-count)
+                   perform bubble-leaderboard-entry-up
+               else
+                   if lb-candidate-ratio
+                           > lb-ratio-scaled(leaderboard-count)
+                       move triangle-num
+                           to lb-triangle-num(leaderboard-count)
+                       move divisors-count
+                           to lb-divisors-count(leaderboard-count)
+                       move lb-candidate-ratio
+                           to lb-ratio-scaled(leaderboard-count)
+                       perform bubble-leaderboard-entry-up
+                   end-if
+               end-if
+           end-if.
+
+       FIND-LEADERBOARD-ENTRY-BY-TRIANGLE-NUM.
+           move "N" to leaderboard-has-triangle
+           perform varying lb-idx from 1 by 1
+                   until lb-idx > leaderboard-count
+               if lb-triangle-num(lb-idx) = triangle-num
+                   move "Y" to leaderboard-has-triangle
+                   move leaderboard-count to lb-idx
+               end-if
+           end-perform.
+
+      * Newly-placed entry starts at the bottom (lowest rank) and is
+      * swapped upward past any entry with a smaller ratio, the same
+      * insertion technique SIEVE's caller loops use for small tables.
+       BUBBLE-LEADERBOARD-ENTRY-UP.
+           move leaderboard-count to lb-idx
+           perform until lb-idx <= 1
+                   or lb-ratio-scaled(lb-idx)
+                       <= lb-ratio-scaled(lb-idx - 1)
+               perform swap-leaderboard-entries
+               subtract 1 from lb-idx
+           end-perform.
+
+       SWAP-LEADERBOARD-ENTRIES.
+           move lb-triangle-num(lb-idx) to lb-temp-triangle-num
+           move lb-divisors-count(lb-idx) to lb-temp-divisors-count
+           move lb-ratio-scaled(lb-idx) to lb-temp-ratio-scaled
+           move lb-triangle-num(lb-idx - 1) to lb-triangle-num(lb-idx)
+           move lb-divisors-count(lb-idx - 1)
+               to lb-divisors-count(lb-idx)
+           move lb-ratio-scaled(lb-idx - 1) to lb-ratio-scaled(lb-idx)
+           move lb-temp-triangle-num to lb-triangle-num(lb-idx - 1)
+           move lb-temp-divisors-count to lb-divisors-count(lb-idx - 1)
+           move lb-temp-ratio-scaled to lb-ratio-scaled(lb-idx - 1).
+
+       SAVE-LEADERBOARD.
+           open output leaderboard-file
+           perform varying lb-idx from 1 by 1
+                   until lb-idx > leaderboard-count
+               move lb-triangle-num(lb-idx) to lb-triangle-num-display
+               move lb-divisors-count(lb-idx)
+                   to lb-divisors-count-display
+               move spaces to leaderboard-file-line
+               string
+                   lb-triangle-num-display   delimited size
+                   " "                       delimited size
+                   lb-divisors-count-display delimited size
+                   into leaderboard-file-line
+               end-string
+               write leaderboard-file-line
+           end-perform
+           close leaderboard-file.
+
+       DISPLAY-LEADERBOARD.
+           display "Top divisor-count-to-size leaderboard (top 10 of "
+               leaderboard-count "):"
+           perform varying lb-report-index from 1 by 1
+                   until lb-report-index > 10
+                       or lb-report-index > leaderboard-count
+               display "  " lb-triangle-num(lb-report-index) " has "
+                   lb-divisors-count(lb-report-index) " divisors"
+           end-perform.
+
+       SAVE-CHECKPOINT.
+           move triangle-count to triangle-count-display
+           move triangle-num to triangle-num-display
+           open output restart-file
+           move spaces to restart-file-line
+           string
+               triangle-count-display delimited size
+               " "                    delimited size
+               triangle-num-display   delimited size
+               into restart-file-line
+           end-string
+           write restart-file-line
+           close restart-file.
+
+       DELETE-CHECKPOINT.
+           call "CBL_DELETE_FILE" using "euler012.restart".
+
        find-divisors-count.
            move zero to factor-count
            divide i into n giving maybe-n remainder factor-rem
