@@ -15,26 +15,213 @@
       *   = 37 * 33 * 31 * 29 * 26 * 5 * 2 * 23 * 21
       *   Function Product is not implemented yet in OpenCobol 1.1,
       *   nor in GnuCOBOL 2.0+ as far as I can tell.
+      * Modifications:
+      *   09 Aug 2026 - Replaced the hand-eliminated 20x20-only factor
+      *                 list with a general nCk routine (the standard
+      *                 running-product-divided-by-i method, which
+      *                 stays an exact integer at every step) that
+      *                 works for any grid size.
+      *               - Argument 1 names a grid-list file (one "A B"
+      *                 pair per line) so a whole batch of grid sizes
+      *                 can be reported in one run; with no file, or
+      *                 an empty one, the original 20x20 grid is
+      *                 reported alone, same as before.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *   09 Aug 2026 - Grid-list file status is now checked and
+      *                 reported through the suite's shared FILESTAT/
+      *                 FILEERR copybook and subprogram, instead of a
+      *                 local status field; a grid-list file that was
+      *                 actually given but could not be opened for some
+      *                 other reason now gets a reported error instead
+      *                 of silently falling back to the 20x20 grid the
+      *                 same way a simply-absent file does.
+      *               - Widened N-TOTAL so grid sizes whose A+B reaches
+      *                 100 or more no longer silently truncate the
+      *                 binomial-coefficient calculation.
+      *   09 Aug 2026 - A grid-list file that was given but failed to
+      *                 open for a real reason (not simply absent) now
+      *                 stops the run with return code 16 after the
+      *                 FILEERR report, instead of falling through to
+      *                 the 20x20 default grid.
+      *               - The single-grid ledger entry now reports
+      *                 "overflowed" instead of the bogus intermediate
+      *                 count when that grid's binomial coefficient
+      *                 overflowed, matching what is already shown on
+      *                 the console.
        identification division.
        program-id. euler0015.
+      ******************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select optional grid-list-file
+               assign to grid-list-filepath
+               organization is line sequential
+               file status is grid-list-status.
       ******************************************************************
        data division.
+       file section.
+       fd  grid-list-file.
+       01  grid-list-line              pic X(20).
+
        working-storage section.
-       01  lattice-path-count             pic 9(18) comp value 1.
-       01  i                              pic 9     comp.
-       01  binomial-coefficent-remains.
-           05  remains                    pic X(27) values
-                                          "37 33 31 29 26 23 21 05 02".
-           05  factors redefines remains  pic X(3) occurs 9 times.
-       01  factor-num                     pic 9(2)  comp.
+       01  grid-list-filepath          pic X(80).
+       01  default-grid-list-filepath  pic X(80)
+                                       value "euler0015-grids.txt".
+           copy filestat replacing ==:PREFIX:== by ==grid-list==.
+       01  fileerr-operation            pic X(10).
+       01  file-error-severity          pic 9 comp.
+       01  grid-table.
+           05  grid-entry              occurs 1 to 100 times
+                                       depending on grid-count.
+               10  grid-a              pic 99.
+               10  grid-b              pic 99.
+       01  grid-count                  pic 99 comp value zero.
+       01  grid-index                  pic 99 comp.
+       01  current-a                   pic 99 comp.
+       01  current-b                   pic 99 comp.
+       01  n-total                     pic 999 comp.
+       01  k-choose                    pic 99 comp.
+       01  binom-i                     pic 99 comp.
+       01  lattice-path-count          pic 9(18) comp.
+       01  binomial-overflowed         pic X value "N".
+           88  is-binomial-overflowed   value "Y".
+       01  grid-list-was-opened        pic X value "N".
+           88  is-grid-list-was-opened  value "Y".
+       01  ledger-start-time           pic 9(8).
+       01  ledger-answer-text          pic X(40).
+       01  lattice-path-count-display  pic Z(17)9.
+       01  grid-count-display          pic Z9.
+       01  current-a-display           pic 99.
+       01  current-b-display           pic 99.
       ******************************************************************
        procedure division.
        main-procedure.
-           perform varying i from 1 by 1 until i > 9
-               move function numval(factors(i)) to factor-num
-               multiply factor-num by lattice-path-count
+           accept ledger-start-time from time
+           perform load-grid-list
+           perform varying grid-index from 1 by 1
+                   until grid-index > grid-count
+               move grid-a(grid-index) to current-a
+               move grid-b(grid-index) to current-b
+               perform compute-binomial-coefficient
+               if is-binomial-overflowed
+                   display
+                       "Grid " current-a "x" current-b
+                       " overflowed the path-count field; skipped."
+               else
+                   display "The number of lattice paths in a "
+                       current-a "x" current-b " grid is "
+                       lattice-path-count
+               end-if
            end-perform
-           display "The number of lattice paths in a 20x20 grid is "
-               lattice-path-count.
+           move spaces to ledger-answer-text
+           if grid-count = 1
+               move current-a to current-a-display
+               move current-b to current-b-display
+               if is-binomial-overflowed
+                   string
+                       "grid=" current-a-display "x" current-b-display
+                       " paths=overflowed"
+                       delimited by size
+                       into ledger-answer-text
+                   end-string
+               else
+                   move lattice-path-count to lattice-path-count-display
+                   string
+                       "grid=" current-a-display "x" current-b-display
+                       " paths=" function trim(
+                           lattice-path-count-display leading)
+                       delimited by size
+                       into ledger-answer-text
+                   end-string
+               end-if
+           else
+               move grid-count to grid-count-display
+               string
+                   "batch grids="
+                   function trim(grid-count-display leading)
+                   delimited by size
+                   into ledger-answer-text
+               end-string
+           end-if
+           call "ledger" using "euler0015   " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
            stop run.
+
+      * A grid-list file holds one "A B" pair per line. With none
+      * found (or an empty one), fall back to the original 20x20 grid
+      * so an un-parameterized run behaves exactly as before.
+       load-grid-list.
+           move zero to grid-count
+           move spaces to grid-list-filepath
+           display 1 upon argument-number
+           accept grid-list-filepath from argument-value
+           if grid-list-filepath = spaces
+               move default-grid-list-filepath to grid-list-filepath
+           end-if
+           open input grid-list-file
+           if grid-list-status-ok or grid-list-status-optional-off
+               move "Y" to grid-list-was-opened
+           end-if
+           if grid-list-status-ok
+               perform until grid-list-status-eof
+                   read grid-list-file into grid-list-line
+                       at end
+                           continue
+                       not at end
+                           if grid-list-line not = spaces
+                               add 1 to grid-count
+                               unstring grid-list-line
+                                       delimited by space
+                                   into grid-a(grid-count)
+                                       grid-b(grid-count)
+                               end-unstring
+                           end-if
+                   end-read
+               end-perform
+           else
+               if not grid-list-status-optional-off
+                   move "OPEN" to fileerr-operation
+                   call "fileerr" using "euler0015   "
+                       grid-list-filepath fileerr-operation
+                       grid-list-status file-error-severity
+                   move 16 to return-code
+                   stop run
+               end-if
+           end-if
+           if is-grid-list-was-opened
+               close grid-list-file
+           end-if
+           if grid-count = 0
+               move 1 to grid-count
+               move 20 to grid-a(1)
+               move 20 to grid-b(1)
+           end-if.
+
+      * General nCk: C(a+b, a) computed as the running product of
+      * (n-k+i)/i for i = 1 to k, which stays an exact integer after
+      * every division since C(n,i) is always a whole number.
+       compute-binomial-coefficient.
+           move "N" to binomial-overflowed
+           move 1 to lattice-path-count
+           compute n-total = current-a + current-b
+           if current-a < current-b
+               move current-a to k-choose
+           else
+               move current-b to k-choose
+           end-if
+           perform varying binom-i from 1 by 1 until binom-i > k-choose
+               compute lattice-path-count =
+                   lattice-path-count * (n-total - k-choose + binom-i)
+                   on size error
+                       move "Y" to binomial-overflowed
+               end-compute
+               if is-binomial-overflowed
+                   exit perform
+               end-if
+               divide lattice-path-count by binom-i
+                   giving lattice-path-count
+           end-perform.
        end program euler0015.
