@@ -6,14 +6,42 @@
       *         a Fibonacci number, i.e. the process grows
       *         exponentially.
       *         Use a table to memoize earlier calculated results.
+      * Modifications:
+      *   09 Aug 2026 - The memo table is now loaded from and appended
+      *                 to a cache file on disk, so a second run over
+      *                 the same range does not have to recompute
+      *                 chains a previous run already worked out.
+      *               - A term that overflows its field is now logged
+      *                 to a file instead of just DISPLAY-ed, so an
+      *                 overflow doesn't scroll off an unattended
+      *                 batch job's console.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
        IDENTIFICATION DIVISION.
        PROGRAM-ID. euler014.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL MEMO-CACHE-FILE
+               ASSIGN TO "euler014-memo.cache"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MEMO-CACHE-STATUS.
+           SELECT OVERFLOW-LOG-FILE
+               ASSIGN TO "euler014-overflow.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  MEMO-CACHE-FILE.
+       01  MEMO-CACHE-REC                 PIC X(40).
+       FD  OVERFLOW-LOG-FILE.
+       01  OVERFLOW-LOG-REC                PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  term                            binary-double unsigned.
        01  term-count                      binary-double unsigned.
        01  starting-number                 binary-double unsigned.
+       01  first-starting-number     binary-double unsigned value 1.
        01  collatz-even-test.
            05  collatz-rem                 binary-double unsigned.
            05  collatz-div                 binary-double unsigned.
@@ -25,11 +53,34 @@
                                            depending on memo-cur.
                10 memo-term          binary-double unsigned value zero.
                10 memo-term-count    binary-double unsigned value zero.
+       01  MEMO-CACHE-STATUS                pic XX.
+           88  MEMO-CACHE-OK                value "00".
+           88  MEMO-CACHE-NOT-FOUND         value "05".
+           88  MEMO-CACHE-EOF               value "10".
+       01  RESUMING-FROM-CACHE               pic X value "N".
+           88  IS-RESUMING-FROM-CACHE        value "Y".
+       01  MEMO-CACHE-WAS-OPENED              pic X value "N".
+           88  IS-MEMO-CACHE-WAS-OPENED       value "Y".
+       01  CACHE-NUMBER                      pic 9(7) usage display.
+       01  CACHE-TERM-COUNT                  pic 9(7) usage display.
+       01  OVERFLOW-DISPLAY-NUMBER           pic 9(7) usage display.
+       01  LEDGER-START-TIME                 pic 9(8).
+       01  LEDGER-ANSWER-TEXT                 pic X(40).
+       01  STARTING-NUMBER-MAX-TERMS-DISPLAY   pic 9(7).
+       01  MAX-TERM-COUNT-DISPLAY              pic 9(7).
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           perform varying starting-number from 1 by 1
-                   until starting-number >= 1000000
+           accept LEDGER-START-TIME from time
+           perform LOAD-MEMO-CACHE
+           open output OVERFLOW-LOG-FILE
+           if IS-RESUMING-FROM-CACHE
+               open extend MEMO-CACHE-FILE
+           else
+               open output MEMO-CACHE-FILE
+           end-if
+           perform varying starting-number from first-starting-number
+                   by 1 until starting-number >= 1000000
                move starting-number to term
                move 1 to term-count
                perform until term is equal to 1
@@ -42,8 +93,7 @@
                    else
                        compute term = term * 3 + 1
                            on size error
-                               display
-                                   "Too big term on " starting-number
+                               perform LOG-OVERFLOW
                        end-compute
                    end-if
                    if term <= memo-cur
@@ -55,12 +105,93 @@
                move starting-number to memo-cur
                move starting-number to memo-term(memo-cur)
                move term-count      to memo-term-count(memo-cur)
+               perform SAVE-MEMO-CACHE-ENTRY
                if term-count > max-term-count
                    move term-count to max-term-count
                    move starting-number to starting-number-max-terms
                end-if
            end-perform
+           close MEMO-CACHE-FILE
+           close OVERFLOW-LOG-FILE
            display "Starting number " starting-number-max-terms " has "
                    max-term-count " terms in the Collatz chain.".
+           move starting-number-max-terms
+               to STARTING-NUMBER-MAX-TERMS-DISPLAY
+           move max-term-count to MAX-TERM-COUNT-DISPLAY
+           move spaces to LEDGER-ANSWER-TEXT
+           string
+               "start=" STARTING-NUMBER-MAX-TERMS-DISPLAY
+               " terms=" MAX-TERM-COUNT-DISPLAY
+               delimited by size
+               into LEDGER-ANSWER-TEXT
+           end-string
+           call "ledger" using "euler014    " LEDGER-ANSWER-TEXT
+               LEDGER-START-TIME
+           move zero to return-code
            STOP RUN.
+
+      * Read back whatever an earlier run already worked out, so this
+      * run only has to compute the starting numbers past the end of
+      * the cache.
+       LOAD-MEMO-CACHE.
+           move 1 to first-starting-number
+           move "N" to RESUMING-FROM-CACHE
+           open input MEMO-CACHE-FILE
+           if MEMO-CACHE-OK or MEMO-CACHE-NOT-FOUND
+               move "Y" to MEMO-CACHE-WAS-OPENED
+           end-if
+           if MEMO-CACHE-OK
+               perform until MEMO-CACHE-EOF
+                   read MEMO-CACHE-FILE into MEMO-CACHE-REC
+                       at end
+                           continue
+                       not at end
+                           unstring MEMO-CACHE-REC
+                                   delimited by all spaces
+                               into CACHE-NUMBER CACHE-TERM-COUNT
+                           end-unstring
+                           move CACHE-NUMBER to memo-cur
+                           move CACHE-NUMBER to memo-term(memo-cur)
+                           move CACHE-TERM-COUNT
+                               to memo-term-count(memo-cur)
+                           if CACHE-TERM-COUNT > max-term-count
+                               move CACHE-TERM-COUNT to max-term-count
+                               move CACHE-NUMBER
+                                   to starting-number-max-terms
+                           end-if
+                   end-read
+               end-perform
+               if memo-cur > 0
+                   compute first-starting-number = memo-cur + 1
+                   move "Y" to RESUMING-FROM-CACHE
+                   display "Resuming Collatz search from "
+                       first-starting-number
+                       " using cached results up to " memo-cur "."
+               end-if
+           end-if
+           if IS-MEMO-CACHE-WAS-OPENED
+               close MEMO-CACHE-FILE
+           end-if.
+
+       SAVE-MEMO-CACHE-ENTRY.
+           move starting-number to CACHE-NUMBER
+           move term-count      to CACHE-TERM-COUNT
+           move spaces to MEMO-CACHE-REC
+           string
+               CACHE-NUMBER      delimited by size
+               " "               delimited by size
+               CACHE-TERM-COUNT  delimited by size
+               into MEMO-CACHE-REC
+           end-string
+           write MEMO-CACHE-REC.
+
+       LOG-OVERFLOW.
+           move starting-number to OVERFLOW-DISPLAY-NUMBER
+           move spaces to OVERFLOW-LOG-REC
+           string
+               "Too big term on starting number "  delimited by size
+               OVERFLOW-DISPLAY-NUMBER              delimited by size
+               into OVERFLOW-LOG-REC
+           end-string
+           write OVERFLOW-LOG-REC.
        END PROGRAM euler014.
