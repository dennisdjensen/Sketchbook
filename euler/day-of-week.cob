@@ -1,5 +1,19 @@
       * Author: Dennis Decker Jensen
       * Spike for Project Euler 19
+      * Modifications:
+      *   09 Aug 2026 - Argument 1 (YYYYMMDD) now names an arbitrary
+      *                 date to look up, defaulting to today's date
+      *                 when no argument is given, instead of only
+      *                 ever reporting the current day of the week.
+      *               - Also reports the ISO-8601 week number (and
+      *                 ISO week-numbering year) for that date, using
+      *                 the standard "nearest Thursday" method.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *   09 Aug 2026 - The date argument is now checked with FUNCTION
+      *                 TEST-NUMVAL before conversion, so a non-numeric
+      *                 value is rejected instead of reaching FUNCTION
+      *                 NUMVAL and FUNCTION INTEGER-OF-DATE unguarded.
        identification division.
        program-id. dayname.
        data division.
@@ -7,10 +21,82 @@
        01  ws-day-of-week         pic 9.
        01  names                  pic X(21)
             values "SunMonTueWedThuFriSat".
+       01  date-arg               pic X(10).
+       01  the-date               pic 9(8).
+       01  day-num                pic 9(6) comp.
+       01  day-of-week-num        pic 9 comp.
+       01  iso-weekday            pic 9 comp.
+       01  thursday-day-num       pic 9(6) comp.
+       01  thursday-date          pic 9(8).
+       01  thursday-year          pic 9999.
+       01  thursday-year-start-date      pic 9(8).
+       01  thursday-year-start-day-num   pic 9(6) comp.
+       01  thursday-ordinal       pic 9(4) comp.
+       01  iso-week-number        pic 99   comp.
+       01  ledger-start-time      pic 9(8).
+       01  ledger-answer-text     pic X(40).
+       01  iso-week-number-display pic Z9.
+       01  numval-check           pic 99 comp.
        procedure division.
        this-day.
-           accept ws-day-of-week from day-of-week.
-           display ws-day-of-week ": "
-                names(1 + 3 * ws-day-of-week:3).
+           accept ledger-start-time from time
+           perform read-date-argument
+           compute day-num = function integer-of-date(the-date)
+           divide day-num by 7 giving ws-day-of-week
+                   remainder day-of-week-num
+           perform compute-iso-week
+           display the-date ": "
+                names(1 + 3 * day-of-week-num:3)
+                ", ISO week " iso-week-number
+                " of " thursday-year
+           move iso-week-number to iso-week-number-display
+           move spaces to ledger-answer-text
+           string
+               the-date "=" names(1 + 3 * day-of-week-num:3)
+               " wk" function trim(iso-week-number-display leading)
+               "-" thursday-year
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "dayname     " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
            stop run.
+
+       read-date-argument.
+           move spaces to date-arg
+           display 1 upon argument-number
+           accept date-arg from argument-value
+           if date-arg not = spaces
+               compute numval-check = function test-numval(date-arg)
+               if numval-check not = 0
+                   display "Error: " function trim(date-arg)
+                       " is not a valid date" upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+               move function numval(date-arg) to the-date
+           else
+               accept the-date from date yyyymmdd
+           end-if.
+
+      * ISO 8601 weeks belong to the year that holds their Thursday,
+      * so shift the date to that week's Thursday first; the ordinal
+      * day of that Thursday within its own year, divided by 7, gives
+      * the week number directly with no separate year-boundary
+      * special cases to get wrong.
+       compute-iso-week.
+           compute iso-weekday = function mod(day-of-week-num + 6, 7)
+                   + 1
+           compute thursday-day-num = day-num + (4 - iso-weekday)
+           move function date-of-integer(thursday-day-num)
+               to thursday-date
+           move thursday-date(1:4) to thursday-year
+           compute thursday-year-start-date =
+               thursday-year * 10000 + 0101
+           compute thursday-year-start-day-num =
+               function integer-of-date(thursday-year-start-date)
+           compute thursday-ordinal =
+               thursday-day-num - thursday-year-start-day-num + 1
+           compute iso-week-number = (thursday-ordinal - 1) / 7 + 1.
        end program dayname.
