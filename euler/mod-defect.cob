@@ -2,53 +2,180 @@
        program-id. mod-defect.
       * Author: Dennis Decker Jensen.
       * Date: 27 June 2015.
-      * Purpose: Calculate largest prime factor of 600851475143.
+      * Purpose: Scan a numeric range for modulus-drift defects.
+      * Modifications:
+      *   09 Aug 2026 - Turned the abandoned one-off investigation
+      *                 (hand-picked bounds, unreachable scan loop
+      *                 after an early STOP RUN) into a real scanner:
+      *                 start, end, step, and modulus are now
+      *                 command-line parameters, and every step of the
+      *                 range is actually walked and checked. The
+      *                 no-argument default range is a narrow band
+      *                 just past the original investigation's bottom
+      *                 value (not the full run up to 600851475143 the
+      *                 old unreachable loop named), so a bare
+      *                 invocation - e.g. from a batch control-cards
+      *                 line with no arguments - is a quick sanity
+      *                 check instead of a multi-billion-step scan; a
+      *                 wider range is still one command-line argument
+      *                 away.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *               - Each command-line argument is now checked with
+      *                 FUNCTION TEST-NUMVAL before FUNCTION NUMVAL
+      *                 ever sees it, so a mistyped argument is
+      *                 reported cleanly instead of risking an abend.
+      * Method: Stepping i upward by a fixed amount should either
+      *         leave mod(i, modulus) unchanged (when the step is an
+      *         exact multiple of the modulus) or match whatever
+      *         FUNCTION MOD computes fresh at that point - if it
+      *         ever doesn't, something truncated or overflowed along
+      *         the way, which is exactly the kind of defect this
+      *         scanner exists to catch.
        data division.
        working-storage section.
-      * Prime factors 13195 are 5, 7, 13, and 29.
-      * Prime factors of 315 are 3, 3, 5 and 7.
-      * Prime factors of 600851475143 are ?.
-       01  target-top          pic 9(20) value 600851475143.
-      *01  target              pic 9(20) value 327520965353.
-       01  target              pic 9(20) value 327429707349.
-       01  target-bottom       pic 9(20) value 327429707278.
-       01  n                   pic 9(20).
+       01  range-start-arg         pic X(20).
+       01  range-end-arg           pic X(20).
+       01  step-arg                pic X(20).
+       01  modulus-arg             pic X(20).
+       01  numval-check            pic 99 comp.
+       01  range-start         pic 9(20) value 327429707278.
+       01  range-end           pic 9(20) value 327429807278.
+       01  step-amount         pic 9(20) value 71.
+       01  modulus             pic 9(20) value 71.
        01  i                   pic 9(20).
+       01  quotient            pic 9(20).
+       01  divide-residue      pic 9(20).
+       01  function-residue    pic 9(20).
+       01  expected-residue    pic 9(20).
+       01  step-is-multiple    pic X value "N".
+           88  is-step-a-multiple      value "Y".
+       01  drift-count         pic 9(10) value zero.
+       01  mismatch-count      pic 9(10) value zero.
+       01  steps-checked       pic 9(10) value zero.
+       01  ledger-start-time   pic 9(8).
+       01  ledger-answer-text  pic X(40).
 
        procedure division.
        let-us-begin.
-           move target-bottom to i
-           display
-               "mod(" i ", 71) = "
-               function mod(i, 71)
-           end-display
-           divide i by 71 giving n end-divide
-           display
-               i " / 71 = " n
-           end-display
-           move target to i
-           display
-               "mod(" i ", 71) = "
-               function mod(i, 71)
-           end-display
-           divide i by 71 giving n end-divide
-           display
-               i " / 71 = " n
-           end-display
-           display "This happens on upwards by 71." end-display
-           stop run.
-           perform varying i from 327429707349 by 71
-                   until i > 600851475143
-               if function mod(i, 71) not = zero
-                   display
-                       "mod(" i ", 71) = "
-                       function mod(i, 71)
-                   end-display
-                   divide i by 71 giving n end-divide
-                   display
-                       i " / 71 = " n
-                   end-display
-               end-if
+           accept ledger-start-time from time
+           perform read-parameters
+           if function mod(step-amount, modulus) = zero
+               set is-step-a-multiple to true
+               compute expected-residue = function mod(range-start,
+                   modulus)
+           end-if
+           perform varying i from range-start by step-amount
+                   until i > range-end
+               perform check-one-value
            end-perform
+           perform show-summary
+           move spaces to ledger-answer-text
+           string
+               "checked=" steps-checked " mismatches=" mismatch-count
+               " drifts=" drift-count
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "mod-defect  " ledger-answer-text
+               ledger-start-time
+           if drift-count = zero and mismatch-count = zero
+               move zero to return-code
+           else
+               move 16 to return-code
+           end-if
            stop run.
+
+       read-parameters.
+           move spaces to range-start-arg
+           display 1 upon argument-number
+           accept range-start-arg from argument-value
+           if range-start-arg not = spaces
+               compute numval-check =
+                   function test-numval(range-start-arg)
+               if numval-check not = 0
+                   display "Error: " function trim(range-start-arg)
+                       " is not a valid range-start value"
+                       upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+               move function numval(range-start-arg) to range-start
+           end-if
+           move spaces to range-end-arg
+           display 2 upon argument-number
+           accept range-end-arg from argument-value
+           if range-end-arg not = spaces
+               compute numval-check =
+                   function test-numval(range-end-arg)
+               if numval-check not = 0
+                   display "Error: " function trim(range-end-arg)
+                       " is not a valid range-end value"
+                       upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+               move function numval(range-end-arg) to range-end
+           end-if
+           move spaces to step-arg
+           display 3 upon argument-number
+           accept step-arg from argument-value
+           if step-arg not = spaces
+               compute numval-check = function test-numval(step-arg)
+               if numval-check not = 0
+                   display "Error: " function trim(step-arg)
+                       " is not a valid step value" upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+               move function numval(step-arg) to step-amount
+           end-if
+           move spaces to modulus-arg
+           display 4 upon argument-number
+           accept modulus-arg from argument-value
+           if modulus-arg not = spaces
+               compute numval-check =
+                   function test-numval(modulus-arg)
+               if numval-check not = 0
+                   display "Error: " function trim(modulus-arg)
+                       " is not a valid modulus value" upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+               move function numval(modulus-arg) to modulus
+           end-if.
+
+      * Compute the same remainder two independent ways - if they
+      * ever disagree, one of them truncated or overflowed. Also
+      * confirm the residue hasn't drifted from the range's starting
+      * residue, when the step is a multiple of the modulus and so
+      * is mathematically guaranteed not to change it.
+       check-one-value.
+           add 1 to steps-checked
+           divide i by modulus
+               giving quotient remainder divide-residue
+           end-divide
+           compute function-residue = function mod(i, modulus)
+           if divide-residue not = function-residue
+               add 1 to mismatch-count
+               display
+                   "Mismatch at " i ": DIVIDE remainder "
+                   divide-residue " but FUNCTION MOD gives "
+                   function-residue
+           end-if
+           if is-step-a-multiple
+                   and divide-residue not = expected-residue
+               add 1 to drift-count
+               display
+                   "Drift at " i ": expected residue "
+                   expected-residue " but got " divide-residue
+           end-if.
+
+       show-summary.
+           display
+               "Checked " steps-checked " values from " range-start
+               " to " range-end " stepping by " step-amount
+               " modulo " modulus "."
+           display
+               "Mismatches: " mismatch-count "  Drifts: " drift-count.
        end program mod-defect.
