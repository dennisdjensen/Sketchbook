@@ -3,26 +3,112 @@
       * Purpose: Calculate sum and square differences for all numbers
       *          1, 2, ..., 100
       * Tectonics: cobc -x euler0006.cob
+      * Modifications:
+      *   09 Aug 2026 - Added an optional ranges file so the difference
+      *                 can be computed for several (start, end) pairs
+      *                 in one run, instead of a recompile per range.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *   09 Aug 2026 - Ranges-file status is now checked and reported
+      *                 through the suite's shared FILESTAT/FILEERR
+      *                 copybook and subprogram, instead of a local
+      *                 status field and an ad hoc message.
        identification division.
        program-id. euler0006.
+       environment division.
+       input-output section.
+       file-control.
+           select optional ranges-file
+               assign to ranges-filepath
+               organization is line sequential
+               file status is ranges-file-status.
       ******************************************************************
        data division.
+       file section.
+       fd  ranges-file.
+       01  ranges-line                     pic X(40).
+
        working-storage section.
+       01  ranges-filepath                 pic X(80).
+           copy filestat replacing ==:PREFIX:== by ==ranges-file==.
+       01  fileerr-operation                pic X(10).
+       01  file-error-severity              pic 9 comp.
        01  sums-and-squares.
            05  ws-sum                      pic 9(8).
            05  ws-sum-squared              pic 9(16).
            05  ws-square-sum               pic 9(8).
            05  ws-difference               pic 9(16).
-       01  ws-count                        pic 999.
+       01  ws-count                        pic 9(6).
+       01  range-start                     pic 9(6) value 1.
+       01  range-end                       pic 9(6) value 100.
+       01  ranges-processed                pic 9(6) value zero.
+       01  ranges-processed-edited         pic z(5)9.
+       01  ledger-start-time               pic 9(8).
+       01  ledger-answer-text              pic X(40).
       ******************************************************************
        procedure division.
-       find-differences.
-           perform varying ws-count from 1 by 1 until ws-count > 100
+       main-procedure.
+           accept ledger-start-time from time
+           move spaces to ranges-filepath
+           accept ranges-filepath from command-line
+           if ranges-filepath = spaces
+               perform find-difference
+               move spaces to ledger-answer-text
+               string
+                   "range=" range-start "-" range-end
+                   " diff=" ws-difference
+                   delimited by size
+                   into ledger-answer-text
+               end-string
+           else
+               perform batch-find-differences
+               move ranges-processed to ranges-processed-edited
+               move spaces to ledger-answer-text
+               string
+                   "batch ranges="
+                   function trim(ranges-processed-edited leading)
+                   delimited by size
+                   into ledger-answer-text
+               end-string
+           end-if
+           call "ledger" using "euler0006   " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
+           stop run.
+
+       batch-find-differences.
+           open input ranges-file
+           if not ranges-file-status-ok
+               move "OPEN" to fileerr-operation
+               call "fileerr" using "euler0006   " ranges-filepath
+                   fileerr-operation ranges-file-status
+                   file-error-severity
+               move 16 to return-code
+               stop run
+           end-if
+           perform until ranges-file-status-eof
+               read ranges-file into ranges-line
+                   at end
+                       continue
+                   not at end
+                       unstring ranges-line delimited by all spaces
+                           into range-start range-end
+                       end-unstring
+                       perform find-difference
+                       add 1 to ranges-processed
+               end-read
+           end-perform
+           close ranges-file.
+
+       find-difference.
+           move zero to ws-sum, ws-square-sum
+           perform varying ws-count from range-start by 1
+                   until ws-count > range-end
                add ws-count to ws-sum
                compute ws-square-sum = ws-square-sum + ws-count ** 2
            end-perform.
            compute ws-sum-squared = ws-sum ** 2.
            compute ws-difference = ws-square-sum - ws-sum-squared.
-           display "Sum-square difference: " ws-difference.
-           stop run.
+           display "Sum-square difference (" range-start "-" range-end
+               "): " ws-difference.
        end program euler0006.
