@@ -0,0 +1,93 @@
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared prime-candidate generator, factored out of
+      *          euler0007 and euler0010, which both used to carry
+      *          their own copy of this trial-division logic. Given
+      *          the current prime (or zero to start the sequence),
+      *          returns the next prime number found.
+      * Modifications:
+      *   09 Aug 2026 - Backed by the shared SIEVE subprogram instead
+      *                 of trial division: the prime table is built
+      *                 once (cached here across calls in the same
+      *                 run) and each call looks up the table entry
+      *                 just past LK-PRIME-CANDIDATE. A caller resuming
+      *                 from a checkpoint still works, since the lookup
+      *                 always locates LK-PRIME-CANDIDATE's own
+      *                 position instead of assuming calls arrive in
+      *                 strict sequence; only the common case of calls
+      *                 that do arrive in sequence gets the fast,
+      *                 no-lookup path. Candidates past the table's
+      *                 last entry fall back to the original trial
+      *                 division, unchanged.
+      * Tectonics: cobc -m nextprime.cob
+       identification division.
+       program-id. nextprime.
+      ******************************************************************
+       data division.
+       working-storage section.
+       01  sieve-ready                         pic X value "N".
+           88  sieve-is-ready                  value "Y".
+           copy sieverec.
+       01  last-prime-found                    pic 9(10) comp
+                                                value zero.
+       01  last-prime-index                    pic 9(7) comp
+                                                value zero.
+       01  search-index                        pic 9(7) comp.
+       01  factor                              pic 9(10).
+       01  prime-flag                          pic X.
+           88  is-prime                        value "Y"
+                                   when set to false "N".
+       linkage section.
+       01  lk-prime-candidate                  pic 9(10).
+      ******************************************************************
+       procedure division using lk-prime-candidate.
+       find-next-prime.
+           if not sieve-is-ready
+               call "sieve" using sieve-limit sieve-table sieve-count
+               set sieve-is-ready to true
+           end-if
+           if lk-prime-candidate not = zero
+                   and lk-prime-candidate = last-prime-found
+                   and last-prime-index < sieve-count
+               add 1 to last-prime-index
+               move sieve-prime(last-prime-index) to lk-prime-candidate
+               move lk-prime-candidate to last-prime-found
+           else
+               perform locate-in-sieve
+           end-if
+           goback.
+
+       locate-in-sieve.
+           perform varying search-index from 1 by 1
+                   until search-index > sieve-count
+                       or sieve-prime(search-index) > lk-prime-candidate
+               continue
+           end-perform
+           if search-index <= sieve-count
+               move sieve-prime(search-index) to lk-prime-candidate
+               move search-index to last-prime-index
+               move lk-prime-candidate to last-prime-found
+           else
+               perform find-next-prime-by-trial-division
+           end-if.
+
+       find-next-prime-by-trial-division.
+           set is-prime to false
+           perform until is-prime
+               if lk-prime-candidate = 2
+                   move 3 to lk-prime-candidate
+               else
+                   add 2 to lk-prime-candidate
+               end-if
+               set is-prime to true
+               perform varying factor from 2 by 1
+                       until factor * factor > lk-prime-candidate
+                   if function mod(lk-prime-candidate, factor) is zero
+                       set is-prime to false
+                       exit perform
+                   end-if
+               end-perform
+           end-perform
+           move zero to last-prime-index
+           move lk-prime-candidate to last-prime-found.
+       end program nextprime.
