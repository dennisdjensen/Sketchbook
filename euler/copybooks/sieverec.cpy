@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared layout for the prime table built by the SIEVE
+      *          subprogram (Sieve of Eratosthenes, primes up to and
+      *          including SIEVE-LIMIT). Every program that used to
+      *          trial-divide by every odd candidate from scratch now
+      *          CALLs "sieve" once and walks SIEVE-PRIME(1) through
+      *          SIEVE-PRIME(SIEVE-COUNT) instead, falling back to
+      *          plain trial division only for factors larger than
+      *          the table's last entry.
+      ******************************************************************
+       01  sieve-limit                 pic 9(7) comp value 2000000.
+       01  sieve-count                 pic 9(7) comp.
+       01  sieve-table.
+           05  sieve-prime             pic 9(10) comp
+                                        occurs 150000 times.
