@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared layout for one line of the suite-wide results
+      *          ledger (results-ledger.log), appended to by every
+      *          program in the suite via CALL "ledger". Kept as a
+      *          copybook so the ledger subprogram and anything that
+      *          later reads the ledger back (a summary report, say)
+      *          agree on the same field widths.
+      ******************************************************************
+       01  ledger-record.
+           05  ledger-program-id       pic X(12).
+           05  filler                  pic X value space.
+           05  ledger-run-date         pic X(10).
+           05  filler                  pic X value space.
+           05  ledger-run-time         pic X(8).
+           05  filler                  pic X value space.
+           05  ledger-elapsed-seconds  pic ZZZZ9.99.
+           05  filler                  pic X value space.
+           05  ledger-answer           pic X(40).
