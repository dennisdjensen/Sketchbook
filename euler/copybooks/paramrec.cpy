@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared layout for one KEY=VALUE entry of a run-time
+      *          parameter file, read by the shared PARAMRDR
+      *          subprogram. Callers move entries out of PARAMRDR's
+      *          flat PIC X(60) table one at a time into a working
+      *          copy of this record to look at the key and value,
+      *          the same way LEDGREC is moved in and out of the
+      *          results-ledger record.
+      ******************************************************************
+       01  param-entry.
+           05  param-key                pic X(20).
+           05  param-value              pic X(40).
