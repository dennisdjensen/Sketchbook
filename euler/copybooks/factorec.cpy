@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared request/result layout for the FACTORIZE
+      *          subprogram, which does the prime-factoring trial
+      *          division that used to be maintained as two separate
+      *          copies - prob0003 (euler0003.cob)'s FIND-FACTOR and
+      *          factors.cob's FACTORS/ONE-FACTOR. Set FACTORIZE-N and
+      *          FACTORIZE-MODE before the call (largest-factor-only
+      *          or the full factor list); read FACTORIZE-LARGEST
+      *          and, in full-list mode, FACTORIZE-VALUE(1) through
+      *          FACTORIZE-VALUE(FACTORIZE-LIST-COUNT) afterward.
+      ******************************************************************
+       01  factorize-n                 pic 9(20).
+       01  factorize-mode              pic X.
+           88  factorize-mode-largest-only  value "L".
+           88  factorize-mode-full-list     value "F".
+       01  factorize-largest           pic 9(20).
+       01  factorize-list-count        pic 9(4) comp.
+       01  factorize-list.
+           05  factorize-value         pic 9(20) occurs 100 times.
