@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared request/result layout for the BIGNUM subprogram,
+      *          which grows an arbitrary-precision digit array one step
+      *          at a time - doubling it for a power of two, or
+      *          multiplying it for a factorial - the same array-of-
+      *          digits technique euler0016 and euler020 used to each
+      *          maintain their own copy of. Set BIGNUM-OP and BIGNUM-N
+      *          before the call; read BIGNUM-DIGIT-SUM afterward, or
+      *          check BIGNUM-OVERFLOW if the digit table wasn't big
+      *          enough to hold the result.
+      ******************************************************************
+       01  bignum-op                   pic X.
+           88  bignum-op-power         value "P".
+           88  bignum-op-factorial     value "F".
+       01  bignum-n                    pic 9(5) comp.
+       01  bignum-digit-sum            pic 9(7) comp.
+       01  bignum-overflow             pic X value "N".
+           88  bignum-overflow-yes     value "Y".
