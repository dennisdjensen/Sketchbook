@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared file-status field and standard 88-level
+      *          conditions, so every file-handling program in the
+      *          suite tests the same status codes the same way
+      *          instead of each one inventing its own subset. COPY
+      *          this once per file that needs status checking,
+      *          REPLACING ==:PREFIX:== by that file's own data-name
+      *          stem (matching the style already used for
+      *          TRIANGLE-INPUT-STATUS and LIST-FILE-STATUS), and
+      *          pair it with CALL "fileerr" for a consistent
+      *          abend/error message on any status outside the
+      *          benign set (00/10).
+      ******************************************************************
+       01  :PREFIX:-status               pic XX.
+           88  :PREFIX:-status-ok            value "00".
+           88  :PREFIX:-status-optional-off  value "05".
+           88  :PREFIX:-status-eof           value "10".
+           88  :PREFIX:-status-not-found     value "23".
+           88  :PREFIX:-status-file-missing  value "35".
+           88  :PREFIX:-status-already-open  value "41".
+           88  :PREFIX:-status-not-open-in   value "47".
+           88  :PREFIX:-status-not-open-out  value "48".
