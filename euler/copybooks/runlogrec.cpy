@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author: Dennis Decker Jensen
+      * Date: 09 Aug 2026
+      * Purpose: Shared layout for one line of the suite-wide batch
+      *          run log (batch-run.log), appended to by BATCHDRV as it
+      *          launches each job listed in its control-cards file.
+      *          Kept as a copybook, the same way LEDGREC is, so the
+      *          driver and anything that later reads the run log back
+      *          (a nightly summary report, say) agree on the same
+      *          field widths.
+      ******************************************************************
+       01  run-log-record.
+           05  run-log-job-name        pic X(12).
+           05  filler                  pic X value space.
+           05  run-log-run-date        pic X(10).
+           05  filler                  pic X value space.
+           05  run-log-start-time      pic X(8).
+           05  filler                  pic X value space.
+           05  run-log-end-time        pic X(8).
+           05  filler                  pic X value space.
+           05  run-log-status          pic X(7).
+               88  run-log-status-ok       value "SUCCESS".
+               88  run-log-status-failed   value "FAILED ".
+           05  filler                  pic X value space.
+           05  run-log-return-code     pic -9(5).
