@@ -46,6 +46,56 @@
       *  OpenCobol/GnuCOBOL has a rata die of 01 Jan 1601 as day 1.
       *  The functions are really simple and easy to do yourself, if
       *  your programming language doesn't provide them.
+      * Modifications:
+      *   09 Aug 2026 - The date range is now a run-time parameter
+      *                 (argument 1 = start date, argument 2 = end
+      *                 date, both YYYYMMDD, defaulting to the
+      *                 original 1 Jan 1901 - 31 Dec 2000), and the
+      *                 partial first/last year is now honored
+      *                 instead of always scanning all 12 months.
+      *               - The count is no longer Sundays-only; every
+      *                 weekday's first-of-the-month count is tallied
+      *                 and reported as a full scheduling breakdown.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
+      *               - A third, optional argument selects which
+      *                 country's Julian-to-Gregorian transition year
+      *                 to honor (DENMARK 1700, UK 1752, SWEDEN 1755;
+      *                 defaulting to GREGORIAN, the pure proleptic
+      *                 rule this program always used before). For any
+      *                 year before the selected country's transition
+      *                 year, FUNCTION INTEGER-OF-DATE's day number
+      *                 (which is always proleptic Gregorian) is offset
+      *                 by the accumulated Julian/Gregorian drift for
+      *                 that year - floor(Y/100) - floor(Y/400) - 2
+      *                 days - before the weekday is taken, so the
+      *                 weekday matches the Julian calendar actually in
+      *                 force at the time instead of the calendar we'd
+      *                 retroactively assign it today. This does not
+      *                 model the transition year itself day-by-day
+      *                 (e.g. the 3-13 September 1752 gap in the UK);
+      *                 it is accurate for whole years clearly before
+      *                 or after the switch, which covers the
+      *                 historical ledger reconciliation work this was
+      *                 asked for.
+      *   09 Aug 2026 - The date range and calendar rule now come from
+      *                 the shared PARAMRDR routine's START=/END=/
+      *                 CALENDAR= parameter file (euler019.parm)
+      *                 instead of positional command-line arguments,
+      *                 matching the suite's other scalar-parameter
+      *                 programs; each date value is checked whole
+      *                 with FUNCTION TEST-NUMVAL before FUNCTION
+      *                 NUMVAL slices out its year, month, and day.
+      *   09 Aug 2026 - APPLY-HISTORICAL-CALENDAR-ADJUSTMENT now floors
+      *                 the century and quad-century divisions
+      *                 separately before subtracting, instead of one
+      *                 COMPUTE that only truncates once at the end;
+      *                 the combined form understated the gap by one
+      *                 day for most pre-transition years (e.g. 1700,
+      *                 1582, 1800), matching this paragraph's own
+      *                 documented floor(Y/100) - floor(Y/400) - 2
+      *                 formula only by coincidence for exact multiples
+      *                 of 400 such as 1600.
        identification division.
        program-id. euler019.
        environment division.
@@ -83,23 +133,172 @@
        01  date-counters.
            05  year-num            pic 9999.
            05  month-num           pic 99.
+       01  first-month-of-year     pic 99.
+       01  last-month-of-year      pic 99.
+       01  param-filepath          pic X(80).
+       01  default-param-filepath  pic X(80)
+           value "euler019.parm".
+       01  param-table.
+           05  param-slot           pic X(60) occurs 20 times.
+       01  param-count              pic 9(4) comp.
+       01  param-status             pic XX.
+       01  param-index              pic 9(4) comp.
+           copy paramrec.
+       01  numval-check             pic 99 comp.
+       01  calendar-rule-display   pic X(10) value "GREGORIAN".
+       01  transition-year         pic 9(4) comp value zero.
+       01  julian-gap              pic s9(4) comp.
+       01  julian-gap-centuries    pic 9(4) comp.
+       01  julian-gap-quad-centuries pic 9(4) comp.
+       01  julian-gap-remainder    pic 9(4) comp.
+       01  weekday-names.
+           05  weekday-name-data     pic X(63) values
+                                         "Sunday   " &
+                                         "Monday   " &
+                                         "Tuesday  " &
+                                         "Wednesday" &
+                                         "Thursday " &
+                                         "Friday   " &
+                                         "Saturday ".
+           05  weekday-name redefines weekday-name-data
+                                     pic X(9) occurs 7 times.
+       01  weekday-counts           pic 999 comp occurs 7 times
+                                         value zero.
+       01  weekday-index            pic 9.
+       01  ledger-start-time        pic 9(8).
+       01  ledger-answer-text       pic X(40).
       ******************************************************************
        procedure division.
        main-procedure.
+           accept ledger-start-time from time
+           perform read-date-range
            perform varying year-num from start-year by 1
                    until year-num > end-year
-               perform varying month-num from 1 by 1
-                       until month-num > 12
+               if year-num = start-year
+                   move start-month to first-month-of-year
+               else
+                   move 1 to first-month-of-year
+               end-if
+               if year-num = end-year
+                   move end-month to last-month-of-year
+               else
+                   move 12 to last-month-of-year
+               end-if
+               perform varying month-num from first-month-of-year by 1
+                       until month-num > last-month-of-year
                    string year-num month-num "01" into the-date
                    compute day-num = function integer-of-date(the-date)
+                   perform apply-historical-calendar-adjustment
                    divide day-num by 7
                        giving week-num remainder day-of-week-num
                    display the-date ": "
                        week-num " * 7 + " day-of-week-num " = " day-num
                    if is-sunday
                        add 1 to count-of-sundays
+                   end-if
+                   add 1 to weekday-counts(day-of-week-num + 1)
                end-perform
            end-perform
-           display "No Sundays the 1st every month: " count-of-sundays.
+           display "Calendar transition rule: "
+               function trim(calendar-rule-display)
+           display "No Sundays the 1st every month: " count-of-sundays
+           display "First-weekday-of-month scheduling report:"
+           perform varying weekday-index from 1 by 1
+                   until weekday-index > 7
+               display "  " weekday-name(weekday-index) ": "
+                   weekday-counts(weekday-index)
+           end-perform
+           move spaces to ledger-answer-text
+           string
+               "sundays=" count-of-sundays
+               " range=" start-year "-" end-year
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler019    " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
            stop run.
+
+       read-date-range.
+           move spaces to param-filepath
+           move default-param-filepath to param-filepath
+           call "paramrdr" using param-filepath param-table
+               param-count param-status
+           if param-status not = "00"
+               display
+                   "No parameter file " function trim(param-filepath)
+                   ", using default range " start-year "-" end-year
+           else
+               perform varying param-index from 1 by 1
+                       until param-index > param-count
+                   move param-slot(param-index) to param-entry
+                   if param-key = "START"
+                       perform apply-start-date
+                   end-if
+                   if param-key = "END"
+                       perform apply-end-date
+                   end-if
+                   if param-key = "CALENDAR"
+                       perform apply-calendar-rule
+                   end-if
+               end-perform
+           end-if.
+
+       apply-start-date.
+           compute numval-check = function test-numval(param-value(1:8))
+           if numval-check not = 0
+               display "Error: " function trim(param-value)
+                   " is not a valid start date" upon syserr
+               move 16 to return-code
+               stop run
+           end-if
+           move function numval(param-value(1:4)) to start-year
+           move function numval(param-value(5:2)) to start-month
+           move function numval(param-value(7:2)) to start-day.
+
+       apply-end-date.
+           compute numval-check = function test-numval(param-value(1:8))
+           if numval-check not = 0
+               display "Error: " function trim(param-value)
+                   " is not a valid end date" upon syserr
+               move 16 to return-code
+               stop run
+           end-if
+           move function numval(param-value(1:4)) to end-year
+           move function numval(param-value(5:2)) to end-month
+           move function numval(param-value(7:2)) to end-day.
+
+       apply-calendar-rule.
+           evaluate param-value
+               when "DENMARK"
+                   move 1700 to transition-year
+                   move "DENMARK" to calendar-rule-display
+               when "UK"
+                   move 1752 to transition-year
+                   move "UK" to calendar-rule-display
+               when "SWEDEN"
+                   move 1755 to transition-year
+                   move "SWEDEN" to calendar-rule-display
+               when other
+                   move zero to transition-year
+                   move "GREGORIAN" to calendar-rule-display
+           end-evaluate.
+
+      * Each division has to be floored on its own before the
+      * subtraction, since a single COMPUTE only truncates once, at
+      * the final assignment, which gives the wrong gap for any year
+      * that is not an exact multiple of 400 (e.g. 1700, 1582, 1800).
+       apply-historical-calendar-adjustment.
+           if transition-year > zero and year-num < transition-year
+               divide year-num by 100
+                   giving julian-gap-centuries
+                   remainder julian-gap-remainder
+               divide year-num by 400
+                   giving julian-gap-quad-centuries
+                   remainder julian-gap-remainder
+               compute julian-gap =
+                   julian-gap-centuries - julian-gap-quad-centuries - 2
+               compute day-num = day-num + julian-gap
+           end-if.
        end program euler019.
