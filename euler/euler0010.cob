@@ -1,45 +1,51 @@
       * Author: Dennis Decker Jensen
       * Date: 01 July 2015
       * Purpose: Find the sum of all the primes below two million.
-      * Tectonics: cobc -x euler0010.cob
+      * Tectonics: cobc -x euler0010.cob nextprime.cob
+      * Modifications:
+      *   09 Aug 2026 - Prime candidate generation moved into the
+      *                 shared NEXTPRIME subprogram (also used by
+      *                 euler0007) instead of a private copy of the
+      *                 trial-division loop.
+      *               - Added a summary report (sum, count, and largest
+      *                 prime below the ceiling), not just the sum.
+      *               - Logs its answer and elapsed time to the
+      *                 suite-wide results ledger via CALL "ledger".
        identification division.
        program-id. euler0010.
       ******************************************************************
        data division.
        working-storage section.
        77  prime-candidate                     pic 9(10) value zeroes.
-       01  factor                              pic 9(10).
-       01  prime-flag                          pic X.
-           88  is-prime                        value "Y"
-                                   when set to false "N".
-       77  counter                             pic 9(10) value 1.
+       77  counter-of-primes                   pic 9(10) value zero.
        77  prime-ceiling                       pic 9(10) value 2000000.
        77  sum-of-primes                       pic 9(20) value zero.
+       77  largest-prime                       pic 9(10) value zero.
+       01  ledger-start-time                   pic 9(8).
+       01  ledger-answer-text                  pic X(40).
       ******************************************************************
        procedure division.
        find-primes.
-           perform next-prime-candidate varying counter from 1 by 1
-                   until prime-candidate > prime-ceiling.
-           subtract prime-candidate from sum-of-primes.
-           display "Sum of prime numbers below 2e6: " sum-of-primes.
-           stop run.
-       next-prime-candidate.
-           if prime-candidate = 2
-               move 3 to prime-candidate
-           else
-               add 2 to prime-candidate.
-           set is-prime to true.
-      *    display "Testing " prime-candidate.
-           perform varying factor from 2 by 1
-                   until factor * factor > prime-candidate
-               if function mod(prime-candidate, factor) is zero
-                   set is-prime to false
-                   exit perform
-               end-if
-           end-perform.
-           if is-prime
+           accept ledger-start-time from time
+           call "nextprime" using prime-candidate
+           perform until prime-candidate > prime-ceiling
                add prime-candidate to sum-of-primes
-           else
-               go to next-prime-candidate.
-
+               add 1 to counter-of-primes
+               move prime-candidate to largest-prime
+               call "nextprime" using prime-candidate
+           end-perform
+           display "Sum of prime numbers below " prime-ceiling ": "
+               sum-of-primes
+           display "Count of primes: " counter-of-primes
+           display "Largest prime below ceiling: " largest-prime
+           move spaces to ledger-answer-text
+           string
+               "sum=" sum-of-primes " count=" counter-of-primes
+               delimited by size
+               into ledger-answer-text
+           end-string
+           call "ledger" using "euler0010   " ledger-answer-text
+               ledger-start-time
+           move zero to return-code
+           stop run.
        end program euler0010.
